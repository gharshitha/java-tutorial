@@ -0,0 +1,321 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    TP200DXR.
+000120 AUTHOR.        D L ROSS.
+000130 INSTALLATION.  EDI OPERATIONS - MFT.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170*  TP200DXR                                                      *
+000180*                                                                *
+000190*  DAILY EXCEPTION REPORT.  READS TPACTLOG (ONE RECORD PER        *
+000200*  PERFORM-MAPPING CALL, PLUS ONE PER INITIALIZE-MAPPING/         *
+000201*  FINISH-MAPPING CALL TP100DRV ISSUES AROUND THE BATCH) AND      *
+000210*  TALLIES EVERY TP-AGAPI-RESPONSE-CODE VALUE (0 THROUGH 16)      *
+000220*  BY CORP/DIV/ALIAS PARTNER SO TRADING PARTNERS GENERATING      *
+000230*  ERRORS SHOW UP WITHOUT ANYONE HAVING TO DIG THROUGH RAW JOB   *
+000240*  LOGS.  THE DAY'S TOTALS ARE ALSO POSTED TO TPEXCTRD SO THE    *
+000250*  NEXT RUN CAN PRINT A DAY-OVER-DAY TREND.                      *
+000260*                                                                *
+000270*  MODIFICATION HISTORY                                          *
+000280*  --------------------                                          *
+000290*  2026-08-09  DLR  NEW PROGRAM.                                 *
+000291*  2026-08-09  DLR  ADDED A TP-ACTLOG-RUN-DATE FILTER TO          *
+000292*                    2000-ACCUMULATE-TODAY - TPACTLOG IS NEVER    *
+000293*                    ROTATED, SO WITHOUT IT THIS TALLIED THE      *
+000294*                    ENTIRE LIFETIME OF ACTIVITY EVERY RUN.       *
+000295*  2026-08-09  DLR  2000-ACCUMULATE-TODAY NOW ALSO REQUIRES       *
+000296*                    TP-ACTLOG-IS-PERFORM-MAPPING - THE           *
+000297*                    INITIALIZE-MAPPING/FINISH-MAPPING RECORDS    *
+000298*                    TP100DRV WRITES AROUND THE BATCH CARRY NO    *
+000299*                    REAL PER-DOCUMENT PARTNER IDENTITY AND WERE  *
+000301*                    POLLUTING THE TALLY WITH A PHANTOM ROW.      *
+000302*  2026-08-09  DLR  3200-LOOKUP-PRIOR-DAY NOW COMPUTES THE PRIOR  *
+000303*                    DAY VIA INTEGER-OF-DATE/DATE-OF-INTEGER      *
+000304*                    INSTEAD OF SUBTRACTING 1 FROM THE YYYYMMDD   *
+000305*                    FIELD DIRECTLY, WHICH UNDERFLOWED INTO AN    *
+000306*                    INVALID DATE ON THE FIRST OF EVERY MONTH.    *
+000307******************************************************************
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER.   IBM-370.
+000340 OBJECT-COMPUTER.   IBM-370.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT TPACTLOG-FILE  ASSIGN TO TPACTLOG
+000380         ORGANIZATION IS SEQUENTIAL
+000390         FILE STATUS IS TPACTLOG-STATUS.
+
+000400     SELECT TPEXCTRD-FILE  ASSIGN TO TPEXCTRD
+000410         ORGANIZATION IS INDEXED
+000420         ACCESS MODE IS DYNAMIC
+000430         RECORD KEY IS TP-EXCTRD-KEY
+000440         FILE STATUS IS TPEXCTRD-STATUS.
+
+000450     SELECT TPDXRPT-FILE   ASSIGN TO TPDXRPT
+000460         ORGANIZATION IS SEQUENTIAL
+000470         FILE STATUS IS TPDXRPT-STATUS.
+
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  TPACTLOG-FILE
+000510     LABEL RECORDS ARE STANDARD.
+000520     COPY TPACTLOG.
+
+000530 FD  TPEXCTRD-FILE
+000540     LABEL RECORDS ARE STANDARD.
+000550     COPY TPEXCTRD.
+
+000560 FD  TPDXRPT-FILE
+000570     LABEL RECORDS ARE STANDARD.
+000580 01  TP-DXRPT-LINE                 PIC X(132).
+
+000590 WORKING-STORAGE SECTION.
+000600 77  TPACTLOG-STATUS            PIC X(02)  VALUE '00'.
+000610 77  TPEXCTRD-STATUS            PIC X(02)  VALUE '00'.
+000620 77  TPDXRPT-STATUS             PIC X(02)  VALUE '00'.
+
+000630 77  TP200-EOF-SW               PIC X(01)  VALUE 'N'.
+000640     88  TP200-NO-MORE-ACTIVITY         VALUE 'Y'.
+000650 77  TP200-TABLE-FULL-SW        PIC X(01)  VALUE 'N'.
+000660     88  TP200-TABLE-IS-FULL            VALUE 'Y'.
+000670 77  TP200-REPORT-DATE          PIC 9(08)  VALUE ZERO.
+000680 77  TP200-PRIOR-DATE           PIC 9(08)  VALUE ZERO.
+000690 77  TP200-TODAY-COUNT          PIC 9(07)  VALUE ZERO.
+000700 77  TP200-PRIOR-COUNT          PIC 9(07)  VALUE ZERO.
+000710 77  TP200-DELTA                PIC S9(07) VALUE ZERO.
+000720 77  TP200-IX                   PIC 9(04)  VALUE ZERO.
+000730 77  TP200-SUB                  PIC 9(04)  VALUE ZERO.
+000740 77  TP200-WS-PARTNER-KEY       PIC X(78)  VALUE SPACES.
+
+000750******************************************************************
+000760*  ONE ENTRY PER PARTNER-KEY/RESPONSE-CODE SEEN IN TODAY'S       *
+000770*  ACTIVITY LOG.  1000 ENTRIES COVERS A LARGE MULTI-PARTNER      *
+000780*  BATCH WINDOW COMFORTABLY (UP TO 17 CODES TIMES ~58 PARTNERS). *
+000790******************************************************************
+000800 01  TP200-TALLY-TABLE.
+000810     05  TP200-TALLY-ENTRY OCCURS 1000 TIMES
+000820                           INDEXED BY TP200-TX.
+000830         10  TP200-T-PARTNER-KEY     PIC X(78).
+000840         10  TP200-T-RESPONSE-CODE   PIC 9(04).
+000850         10  TP200-T-COUNT           PIC 9(07).
+
+000860 01  TP200-HEADING-1.
+000870     05  FILLER                     PIC X(34)
+000880         VALUE 'TP200DXR - DAILY EXCEPTION REPORT'.
+000890     05  FILLER                     PIC X(06) VALUE SPACES.
+000900     05  FILLER                     PIC X(11) VALUE 'RUN DATE: '.
+000910     05  TP200-H1-DATE              PIC 9(08).
+
+000920 01  TP200-HEADING-2.
+000930     05  FILLER                     PIC X(78)
+000940         VALUE 'PARTNER/ALIAS KEY'.
+000950     05  FILLER                     PIC X(05) VALUE 'CODE'.
+000960     05  FILLER                     PIC X(08) VALUE 'TODAY'.
+000970     05  FILLER                     PIC X(08) VALUE 'PRIOR'.
+000980     05  FILLER                     PIC X(08) VALUE 'DELTA'.
+
+000990 01  TP200-DETAIL-LINE.
+001000     05  TP200-D-PARTNER-KEY        PIC X(78).
+001010     05  FILLER                     PIC X(01) VALUE SPACE.
+001020     05  TP200-D-RESPONSE-CODE      PIC 9(04).
+001030     05  FILLER                     PIC X(02) VALUE SPACE.
+001040     05  TP200-D-TODAY-COUNT        PIC ZZZ,ZZ9.
+001050     05  FILLER                     PIC X(02) VALUE SPACE.
+001060     05  TP200-D-PRIOR-COUNT        PIC ZZZ,ZZ9.
+001070     05  FILLER                     PIC X(02) VALUE SPACE.
+001080     05  TP200-D-DELTA              PIC -ZZZ,ZZ9.
+
+001090 PROCEDURE DIVISION.
+001100******************************************************************
+001110*  0000-MAINLINE                                                 *
+001120******************************************************************
+001130 0000-MAINLINE.
+001140     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001150     PERFORM 2000-ACCUMULATE-TODAY THRU 2000-EXIT
+001160         UNTIL TP200-NO-MORE-ACTIVITY.
+001170     PERFORM 3000-PRODUCE-REPORT THRU 3000-EXIT.
+001180     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001190     GOBACK.
+
+001200******************************************************************
+001210*  1000-INITIALIZE                                               *
+001220******************************************************************
+001230 1000-INITIALIZE.
+001240     ACCEPT TP200-REPORT-DATE FROM DATE YYYYMMDD.
+001250     MOVE TP200-REPORT-DATE TO TP200-H1-DATE.
+001260     OPEN INPUT  TPACTLOG-FILE.
+001270     OPEN OUTPUT TPDXRPT-FILE.
+001280     OPEN I-O TPEXCTRD-FILE.
+001290     IF TPEXCTRD-STATUS = '35'
+001300         OPEN OUTPUT TPEXCTRD-FILE
+001310         CLOSE TPEXCTRD-FILE
+001320         OPEN I-O TPEXCTRD-FILE
+001330     END-IF.
+001340     PERFORM 2900-READ-NEXT-ACTIVITY THRU 2900-EXIT.
+001350 1000-EXIT.
+001360     EXIT.
+
+001370******************************************************************
+001380*  2000-ACCUMULATE-TODAY - TALLY EACH ACTIVITY LOG RECORD LOGGED *
+001385*  UNDER TODAY'S RUN DATE INTO THE IN-MEMORY TABLE KEYED BY      *
+001387*  PARTNER KEY AND RESPONSE CODE.  TPACTLOG IS A CONTINUOUSLY    *
+001388*  GROWING FILE (TP100DRV OPENS IT EXTEND AND NEVER ROTATES IT), *
+001389*  SO WITHOUT THIS FILTER EVERY RUN WOULD RETALLY THE ENTIRE     *
+001390*  LIFETIME OF ACTIVITY INSTEAD OF JUST TODAY'S.                 *
+001400******************************************************************
+001410 2000-ACCUMULATE-TODAY.
+001412     IF TP-ACTLOG-RUN-DATE = TP200-REPORT-DATE
+001414        AND TP-ACTLOG-IS-PERFORM-MAPPING
+001420         PERFORM 2100-BUILD-PARTNER-KEY THRU 2100-EXIT
+001430         PERFORM 2200-FIND-OR-ADD-ENTRY THRU 2200-EXIT
+001440         IF NOT TP200-TABLE-IS-FULL
+001450             ADD 1 TO TP200-T-COUNT(TP200-TX)
+001460         END-IF
+001465     END-IF.
+001470     PERFORM 2900-READ-NEXT-ACTIVITY THRU 2900-EXIT.
+001480 2000-EXIT.
+001490     EXIT.
+
+001500 2100-BUILD-PARTNER-KEY.
+001510     IF TP-ACTLOG-FORM-IS-ALIAS
+001520         MOVE TP-ACTLOG-ALIAS-ID-QUAL
+001521             TO TP200-WS-PARTNER-KEY(1:4)
+001530         MOVE TP-ACTLOG-ALIAS-ID
+001531             TO TP200-WS-PARTNER-KEY(5:35)
+001540         MOVE SPACES TO TP200-WS-PARTNER-KEY(40:39)
+001550     ELSE
+001560         MOVE TP-ACTLOG-CORP-ID-QUAL
+001561             TO TP200-WS-PARTNER-KEY(1:4)
+001570         MOVE TP-ACTLOG-CORP-ID
+001571             TO TP200-WS-PARTNER-KEY(5:35)
+001580         MOVE TP-ACTLOG-DIV-ID-QUAL
+001581             TO TP200-WS-PARTNER-KEY(40:4)
+001590         MOVE TP-ACTLOG-DIV-ID
+001591             TO TP200-WS-PARTNER-KEY(44:35)
+001600     END-IF.
+001610 2100-EXIT.
+001620     EXIT.
+
+001630******************************************************************
+001640*  2200-FIND-OR-ADD-ENTRY - LINEAR SEARCH IS ACCEPTABLE HERE:    *
+001650*  THE TABLE HOLDS AT MOST A FEW HUNDRED DISTINCT KEYS FOR A     *
+001660*  SINGLE DAY'S ACTIVITY LOG.                                    *
+001670******************************************************************
+001680 2200-FIND-OR-ADD-ENTRY.
+001690     SET TP200-TX TO 1.
+001700     SEARCH TP200-TALLY-ENTRY
+001710         AT END
+001720             PERFORM 2250-ADD-NEW-ENTRY THRU 2250-EXIT
+001730         WHEN TP200-T-PARTNER-KEY(TP200-TX) = TP200-WS-PARTNER-KEY
+001740          AND TP200-T-RESPONSE-CODE(TP200-TX)
+001750                = TP-ACTLOG-RESPONSE-CODE
+001760             CONTINUE
+001770     END-SEARCH.
+001780 2200-EXIT.
+001790     EXIT.
+
+001800 2250-ADD-NEW-ENTRY.
+001810     ADD 1 TO TP200-IX.
+001820     IF TP200-IX > 1000
+001830         MOVE 'Y' TO TP200-TABLE-FULL-SW
+001840         SUBTRACT 1 FROM TP200-IX
+001850     ELSE
+001860         SET TP200-TX TO TP200-IX
+001861         MOVE TP200-WS-PARTNER-KEY
+001862             TO TP200-T-PARTNER-KEY(TP200-TX)
+001870         MOVE TP-ACTLOG-RESPONSE-CODE
+001871             TO TP200-T-RESPONSE-CODE(TP200-TX)
+001880         MOVE ZERO TO TP200-T-COUNT(TP200-TX)
+001900     END-IF.
+001910 2250-EXIT.
+001920     EXIT.
+
+001930 2900-READ-NEXT-ACTIVITY.
+001940     READ TPACTLOG-FILE
+001950         AT END
+001960             MOVE 'Y' TO TP200-EOF-SW
+001970     END-READ.
+001980 2900-EXIT.
+001990     EXIT.
+
+002000******************************************************************
+002010*  3000-PRODUCE-REPORT - PRINT EVERY TALLY ENTRY AND POST EACH ONE
+002020*  TO TPEXCTRD SO TOMORROW'S RUN CAN SHOW A DAY-OVER-DAY TREND.  *
+002030******************************************************************
+002040 3000-PRODUCE-REPORT.
+002050     WRITE TP-DXRPT-LINE FROM TP200-HEADING-1.
+002060     WRITE TP-DXRPT-LINE FROM TP200-HEADING-2.
+002070     PERFORM 3100-PRINT-ENTRY THRU 3100-EXIT
+002080         VARYING TP200-SUB FROM 1 BY 1
+002090         UNTIL TP200-SUB > TP200-IX.
+002100 3000-EXIT.
+002110     EXIT.
+
+002120 3100-PRINT-ENTRY.
+002130     PERFORM 3200-LOOKUP-PRIOR-DAY THRU 3200-EXIT.
+002140     MOVE TP200-T-PARTNER-KEY(TP200-SUB)   TO TP200-D-PARTNER-KEY.
+002150     MOVE TP200-T-RESPONSE-CODE(TP200-SUB)
+002151         TO TP200-D-RESPONSE-CODE.
+002160     MOVE TP200-T-COUNT(TP200-SUB)         TO TP200-D-TODAY-COUNT.
+002170     MOVE TP200-PRIOR-COUNT                TO TP200-D-PRIOR-COUNT.
+002180     COMPUTE TP200-DELTA =
+002190         TP200-T-COUNT(TP200-SUB) - TP200-PRIOR-COUNT.
+002200     MOVE TP200-DELTA                      TO TP200-D-DELTA.
+002210     WRITE TP-DXRPT-LINE FROM TP200-DETAIL-LINE.
+002220     PERFORM 3300-POST-TODAY-TO-TREND THRU 3300-EXIT.
+002230 3100-EXIT.
+002240     EXIT.
+
+002250******************************************************************
+002251*  3200-LOOKUP-PRIOR-DAY - TP200-REPORT-DATE IS A YYYYMMDD DATE, *
+002252*  NOT A PLAIN INTEGER, SO THE PRIOR DAY IS COMPUTED THROUGH THE *
+002253*  INTEGER-OF-DATE/DATE-OF-INTEGER PAIR RATHER THAN SUBTRACTING 1
+002254*  DIRECTLY - A STRAIGHT SUBTRACT UNDERFLOWS INTO AN INVALID     *
+002255*  DATE ON THE FIRST OF EVERY MONTH (E.G. 20260901 - 1 =         *
+002256*  20260900).                                                   *
+002257******************************************************************
+002258 3200-LOOKUP-PRIOR-DAY.
+002259     MOVE ZERO TO TP200-PRIOR-COUNT.
+002260     COMPUTE TP200-PRIOR-DATE =
+002261         FUNCTION DATE-OF-INTEGER
+002262             (FUNCTION INTEGER-OF-DATE(TP200-REPORT-DATE) - 1).
+002270     MOVE TP200-PRIOR-DATE TO TP-EXCTRD-RUN-DATE.
+002290     MOVE TP200-T-PARTNER-KEY(TP200-SUB)
+002291         TO TP-EXCTRD-PARTNER-KEY.
+002300     MOVE TP200-T-RESPONSE-CODE(TP200-SUB)
+002301         TO TP-EXCTRD-RESPONSE-CODE.
+002310     READ TPEXCTRD-FILE
+002320         INVALID KEY
+002330             MOVE ZERO TO TP200-PRIOR-COUNT
+002340         NOT INVALID KEY
+002350             MOVE TP-EXCTRD-COUNT TO TP200-PRIOR-COUNT
+002360     END-READ.
+002370 3200-EXIT.
+002380     EXIT.
+
+002390 3300-POST-TODAY-TO-TREND.
+002400     MOVE TP200-REPORT-DATE TO TP-EXCTRD-RUN-DATE.
+002410     MOVE TP200-T-PARTNER-KEY(TP200-SUB)
+002411         TO TP-EXCTRD-PARTNER-KEY.
+002420     MOVE TP200-T-RESPONSE-CODE(TP200-SUB)
+002421         TO TP-EXCTRD-RESPONSE-CODE.
+002430     READ TPEXCTRD-FILE
+002440         INVALID KEY
+002450             MOVE TP200-T-COUNT(TP200-SUB) TO TP-EXCTRD-COUNT
+002460             WRITE TP-EXCTRD-RECORD
+002470         NOT INVALID KEY
+002480             MOVE TP200-T-COUNT(TP200-SUB) TO TP-EXCTRD-COUNT
+002490             REWRITE TP-EXCTRD-RECORD
+002500     END-READ.
+002510 3300-EXIT.
+002520     EXIT.
+
+002530******************************************************************
+002540*  9000-TERMINATE                                                *
+002550******************************************************************
+002560 9000-TERMINATE.
+002570     CLOSE TPACTLOG-FILE.
+002580     CLOSE TPEXCTRD-FILE.
+002590     CLOSE TPDXRPT-FILE.
+002600 9000-EXIT.
+002610     EXIT.
