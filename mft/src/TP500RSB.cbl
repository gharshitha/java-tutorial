@@ -0,0 +1,318 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    TP500RSB.
+000120 AUTHOR.        D L ROSS.
+000130 INSTALLATION.  EDI OPERATIONS - MFT.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170*  TP500RSB                                                      *
+000180*                                                                *
+000190*  RESUBMISSION UTILITY.  READS TPSUSP AND, FOR EVERY RECORD STILL
+000200*  PENDING REVIEW, BUILDS A TPDOCIN FEED RECORD SO TP100DRV CAN  *
+000210*  DRIVE THE DOCUMENT THROUGH INITIALIZE-MAPPING/PERFORM-MAPPING *
+000220*  AGAIN.  THE RESUBMIT-IND/RESUBMIT-COUNT/ORIG-BATCH-ID/        *
+000230*  ORIG-SUBMIT-TS FIELDS ARE CARRIED FORWARD SO THE RUN IS FLAGGED
+000240*  AS A RESUBMISSION AND TIED BACK TO ITS ORIGINAL BATCH.  EACH  *
+000250*  SUSPENSE RECORD TAKEN UP FOR RESUBMISSION IS REWRITTEN TO THE *
+000260*  NEW GENERATION OF TPSUSP WITH ITS STATUS ADVANCED TO RESUBMITTE
+000270*  SO IT IS NOT PICKED UP A SECOND TIME; A LATER JOB STEP ROLLS TH
+000280*  NEW GENERATION FORWARD OVER THE OLD ONE, THE SAME WAY ANY OTHER
+000290*  GENERATION DATA SET IS ROLLED FORWARD IN THIS SHOP.           *
+000291*                                                                *
+000292*  TP100DRV DRIVES ONE PARTNER/APPLICATION/VERSION PER RUN - ITS  *
+000293*  RESTART, DUPLICATE-CONTROL AND INITIALIZE-MAPPING/FINISH-      *
+000294*  MAPPING SESSION ARE ALL KEYED OR SCOPED ONCE, AGAINST THE      *
+000295*  FIRST TPDOCIN RECORD - SO THIS PROGRAM MUST NEVER HAND IT A    *
+000296*  MIXED FEED.  EACH RUN TAKES UP ONLY THE PENDING-REVIEW         *
+000297*  RECORDS THAT MATCH THE PARTNER-FORM/PARTNER-OR-ALIAS-ID/       *
+000298*  APPLICATION-ID/VERSION/VERSION-RELEASE/TRACE-FLAG OF THE FIRST *
+000299*  PENDING-REVIEW RECORD ENCOUNTERED; EVERYTHING ELSE IS LEFT     *
+000300*  PENDING-REVIEW ON THE NEW GENERATION, DEFERRED TO A LATER RUN. *
+000301*  RUN THIS PROGRAM REPEATEDLY (ONE JOB STEP PER GROUP) UNTIL A   *
+000302*  PASS REPORTS ZERO RESUBMITTED AND ZERO DEFERRED.               *
+000303*                                                                *
+000310*  MODIFICATION HISTORY                                          *
+000320*  --------------------                                          *
+000330*  2026-08-09  DLR  NEW PROGRAM.                                 *
+000335*  2026-08-09  DLR  RESTRICTED EACH RUN TO ONE PARTNER/           *
+000336*                    APPLICATION/VERSION GROUP SO TP100DRV NEVER  *
+000337*                    SEES A MIXED FEED FROM A SINGLE RESUBMISSION *
+000338*                    RUN.                                        *
+000340******************************************************************
+000350 ENVIRONMENT DIVISION.
+000360 CONFIGURATION SECTION.
+000370 SOURCE-COMPUTER.   IBM-370.
+000380 OBJECT-COMPUTER.   IBM-370.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT TPSUSP-FILE   ASSIGN TO TPSUSP
+000420         ORGANIZATION IS SEQUENTIAL
+000430         FILE STATUS IS TPSUSP-STATUS.
+
+000440     SELECT TPSUSPN-FILE  ASSIGN TO TPSUSPN
+000450         ORGANIZATION IS SEQUENTIAL
+000460         FILE STATUS IS TPSUSPN-STATUS.
+
+000470     SELECT TPDOCIN-FILE  ASSIGN TO TPDOCIN
+000480         ORGANIZATION IS SEQUENTIAL
+000490         FILE STATUS IS TPDOCIN-STATUS.
+
+000500     SELECT TPRSBRPT-FILE ASSIGN TO TPRSBRPT
+000510         ORGANIZATION IS SEQUENTIAL
+000520         FILE STATUS IS TPRSBRPT-STATUS.
+
+000530 DATA DIVISION.
+000540 FILE SECTION.
+000550 FD  TPSUSP-FILE
+000560     LABEL RECORDS ARE STANDARD.
+000570     COPY TPSUSP.
+
+000580 FD  TPSUSPN-FILE
+000590     LABEL RECORDS ARE STANDARD.
+000600 01  TP-SUSPN-RECORD                PIC X(361).
+
+000610 FD  TPDOCIN-FILE
+000620     LABEL RECORDS ARE STANDARD.
+000630     COPY TPDOCIN.
+
+000640 FD  TPRSBRPT-FILE
+000650     LABEL RECORDS ARE STANDARD.
+000660 01  TP-RSBRPT-LINE                 PIC X(132).
+
+000670 WORKING-STORAGE SECTION.
+000680 77  TPSUSP-STATUS               PIC X(02) VALUE '00'.
+000690 77  TPSUSPN-STATUS              PIC X(02) VALUE '00'.
+000700 77  TPDOCIN-STATUS               PIC X(02) VALUE '00'.
+000710 77  TPRSBRPT-STATUS              PIC X(02) VALUE '00'.
+
+000720 77  TP500-EOF-SW                PIC X(01) VALUE 'N'.
+000730     88  TP500-NO-MORE-SUSPENSE          VALUE 'Y'.
+000732 77  TP500-TARGET-SW              PIC X(01) VALUE 'N'.
+000734     88  TP500-HAVE-TARGET               VALUE 'Y'.
+000736 77  TP500-MATCH-SW               PIC X(01) VALUE 'N'.
+000738     88  TP500-IS-TARGET-GROUP           VALUE 'Y'.
+000740 77  TP500-RUN-DATE               PIC 9(08) VALUE ZERO.
+000750 77  TP500-RUN-TIME               PIC 9(06) VALUE ZERO.
+000760 77  TP500-NEW-BATCH-ID           PIC X(20) VALUE SPACES.
+000770 77  TP500-RESUBMITTED-COUNT      PIC 9(07) VALUE ZERO.
+000780 77  TP500-SKIPPED-COUNT          PIC 9(07) VALUE ZERO.
+000782 77  TP500-DEFERRED-COUNT         PIC 9(07) VALUE ZERO.
+
+000784******************************************************************
+000786*  THE HOMOGENEITY GROUP THIS RUN HAS COMMITTED TO, CAPTURED FROM*
+000788*  THE FIRST PENDING-REVIEW RECORD READ.                         *
+000790******************************************************************
+000792 01  TP500-TARGET-GROUP.
+000794     05  TP500-TARGET-PARTNER-FORM   PIC X(01).
+000796     05  TP500-TARGET-CORP-ID-QUAL   PIC X(04).
+000798     05  TP500-TARGET-CORP-ID        PIC X(35).
+000800     05  TP500-TARGET-DIV-ID-QUAL    PIC X(04).
+000802     05  TP500-TARGET-DIV-ID         PIC X(35).
+000804     05  TP500-TARGET-ALIAS-ID-QUAL  PIC X(04).
+000806     05  TP500-TARGET-ALIAS-ID       PIC X(35).
+000808     05  TP500-TARGET-APPLICATION-ID PIC X(10).
+000810     05  TP500-TARGET-VERSION        PIC X(04).
+000812     05  TP500-TARGET-TRACE-FLAG     PIC 9(04).
+000814     05  TP500-TARGET-VERSION-RELEASE PIC X(12).
+
+000790 01  TP500-HEADING-1.
+000800     05  FILLER                     PIC X(38)
+000810         VALUE 'TP500RSB - RESUBMISSION UTILITY RUN'.
+000820     05  FILLER                     PIC X(06) VALUE SPACES.
+000830     05  FILLER                     PIC X(11) VALUE 'RUN DATE: '.
+000840     05  TP500-H1-DATE              PIC 9(08).
+
+000850 01  TP500-DETAIL-LINE.
+000860     05  FILLER            PIC X(18) VALUE 'RESUBMITTED DOC: '.
+000870     05  TP500-D-DOCUMENT-ID        PIC X(45).
+000880     05  FILLER                     PIC X(04) VALUE SPACE.
+000890     05  FILLER                PIC X(14) VALUE 'ORIG BATCH: '.
+000900     05  TP500-D-ORIG-BATCH-ID      PIC X(20).
+000910     05  FILLER                     PIC X(04) VALUE SPACE.
+000920     05  FILLER                     PIC X(09) VALUE 'ATTEMPT '.
+000930     05  TP500-D-RESUBMIT-COUNT     PIC ZZ9.
+
+000940 01  TP500-SUMMARY-LINE.
+000950     05  FILLER                     PIC X(24)
+000960         VALUE 'TOTAL DOCUMENTS RESENT:'.
+000970     05  FILLER                     PIC X(02) VALUE SPACES.
+000980     05  TP500-S-RESUBMITTED-COUNT  PIC ZZZ,ZZ9.
+000990     05  FILLER                     PIC X(04) VALUE SPACES.
+001000     05  FILLER                     PIC X(24)
+001010         VALUE 'ALREADY RESUBMITTED:'.
+001020     05  FILLER                     PIC X(02) VALUE SPACES.
+001030     05  TP500-S-SKIPPED-COUNT      PIC ZZZ,ZZ9.
+001032     05  FILLER                     PIC X(04) VALUE SPACES.
+001034     05  FILLER                     PIC X(24)
+001036         VALUE 'DEFERRED TO A LATER RUN:'.
+001038     05  FILLER                     PIC X(02) VALUE SPACES.
+001039     05  TP500-S-DEFERRED-COUNT     PIC ZZZ,ZZ9.
+
+001040 PROCEDURE DIVISION.
+001050******************************************************************
+001060*  0000-MAINLINE                                                 *
+001070******************************************************************
+001080 0000-MAINLINE.
+001090     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001100     PERFORM 2000-PROCESS-SUSPENSE-RECORD THRU 2000-EXIT
+001110         UNTIL TP500-NO-MORE-SUSPENSE.
+001120     PERFORM 3000-PRINT-SUMMARY THRU 3000-EXIT.
+001130     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001140     GOBACK.
+
+001150******************************************************************
+001160*  1000-INITIALIZE                                               *
+001170******************************************************************
+001180 1000-INITIALIZE.
+001190     ACCEPT TP500-RUN-DATE FROM DATE YYYYMMDD.
+001200     ACCEPT TP500-RUN-TIME FROM TIME.
+001210     MOVE TP500-RUN-DATE TO TP500-H1-DATE.
+001220     STRING 'RSB' TP500-RUN-DATE TP500-RUN-TIME
+001230         DELIMITED BY SIZE INTO TP500-NEW-BATCH-ID.
+001240     OPEN INPUT  TPSUSP-FILE.
+001250     OPEN OUTPUT TPSUSPN-FILE.
+001260     OPEN OUTPUT TPDOCIN-FILE.
+001270     OPEN OUTPUT TPRSBRPT-FILE.
+001280     WRITE TP-RSBRPT-LINE FROM TP500-HEADING-1.
+001290     PERFORM 2900-READ-NEXT-SUSPENSE THRU 2900-EXIT.
+001300 1000-EXIT.
+001310     EXIT.
+
+001320******************************************************************
+001330*  2000-PROCESS-SUSPENSE-RECORD - A RECORD STILL PENDING REVIEW IS
+001340*  FED BACK TO TP100DRV AND ADVANCED TO RESUBMITTED ON THE NEW   *
+001350*  GENERATION OF TPSUSP; ANYTHING ELSE IS JUST COPIED FORWARD.   *
+001360******************************************************************
+001370 2000-PROCESS-SUSPENSE-RECORD.
+001380     IF TP-SUSP-PENDING-REVIEW
+001382         IF NOT TP500-HAVE-TARGET
+001384             PERFORM 2050-CAPTURE-TARGET-GROUP THRU 2050-EXIT
+001386         END-IF
+001388         PERFORM 2060-CHECK-TARGET-GROUP THRU 2060-EXIT
+001390         IF TP500-IS-TARGET-GROUP
+001392             PERFORM 2100-BUILD-RESUBMIT-FEED THRU 2100-EXIT
+001400             PERFORM 2200-PRINT-RESUBMIT-LINE THRU 2200-EXIT
+001410             SET TP-SUSP-RESUBMITTED TO TRUE
+001420             ADD 1 TO TP-SUSP-RESUBMIT-COUNT
+001430             ADD 1 TO TP500-RESUBMITTED-COUNT
+001432         ELSE
+001434             ADD 1 TO TP500-DEFERRED-COUNT
+001436         END-IF
+001440     ELSE
+001450         ADD 1 TO TP500-SKIPPED-COUNT
+001460     END-IF.
+001470     WRITE TP-SUSPN-RECORD FROM TP-SUSP-RECORD.
+001480     PERFORM 2900-READ-NEXT-SUSPENSE THRU 2900-EXIT.
+001490 2000-EXIT.
+001500     EXIT.
+
+001502****************************************************************
+001504*  2050-CAPTURE-TARGET-GROUP - THE FIRST PENDING-REVIEW RECORD  *
+001506*  THIS RUN SEES SETS THE PARTNER/APPLICATION/VERSION GROUP     *
+001508*  EVERY OTHER RECORD IN THE RUN MUST MATCH.                    *
+001510****************************************************************
+001512 2050-CAPTURE-TARGET-GROUP.
+001514     MOVE TP-SUSP-PARTNER-FORM      TO TP500-TARGET-PARTNER-FORM.
+001516     MOVE TP-SUSP-CORP-ID-QUAL      TO TP500-TARGET-CORP-ID-QUAL.
+001518     MOVE TP-SUSP-CORP-ID           TO TP500-TARGET-CORP-ID.
+001520     MOVE TP-SUSP-DIV-ID-QUAL       TO TP500-TARGET-DIV-ID-QUAL.
+001522     MOVE TP-SUSP-DIV-ID            TO TP500-TARGET-DIV-ID.
+001524     MOVE TP-SUSP-ALIAS-ID-QUAL     TO TP500-TARGET-ALIAS-ID-QUAL.
+001526     MOVE TP-SUSP-ALIAS-ID          TO TP500-TARGET-ALIAS-ID.
+001528     MOVE TP-SUSP-APPLICATION-ID  TO
+001529         TP500-TARGET-APPLICATION-ID.
+001530     MOVE TP-SUSP-VERSION           TO TP500-TARGET-VERSION.
+001532     MOVE TP-SUSP-TRACE-FLAG        TO TP500-TARGET-TRACE-FLAG.
+001534     MOVE TP-SUSP-VERSION-RELEASE TO
+001535         TP500-TARGET-VERSION-RELEASE.
+001536     SET TP500-HAVE-TARGET          TO TRUE.
+001538 2050-EXIT.
+001540     EXIT.
+
+001542****************************************************************
+001544*  2060-CHECK-TARGET-GROUP - DOES THIS RECORD BELONG TO THE     *
+001546*  GROUP THIS RUN HAS COMMITTED TO?                              *
+001548****************************************************************
+001550 2060-CHECK-TARGET-GROUP.
+001552     MOVE 'N' TO TP500-MATCH-SW.
+001554     IF TP-SUSP-PARTNER-FORM    = TP500-TARGET-PARTNER-FORM
+001556        AND TP-SUSP-CORP-ID-QUAL    = TP500-TARGET-CORP-ID-QUAL
+001558        AND TP-SUSP-CORP-ID         = TP500-TARGET-CORP-ID
+001560        AND TP-SUSP-DIV-ID-QUAL     = TP500-TARGET-DIV-ID-QUAL
+001562        AND TP-SUSP-DIV-ID          = TP500-TARGET-DIV-ID
+001564        AND TP-SUSP-ALIAS-ID-QUAL   = TP500-TARGET-ALIAS-ID-QUAL
+001566        AND TP-SUSP-ALIAS-ID        = TP500-TARGET-ALIAS-ID
+001568        AND TP-SUSP-APPLICATION-ID  = TP500-TARGET-APPLICATION-ID
+001570        AND TP-SUSP-VERSION         = TP500-TARGET-VERSION
+001572        AND TP-SUSP-TRACE-FLAG      = TP500-TARGET-TRACE-FLAG
+001574        AND TP-SUSP-VERSION-RELEASE = TP500-TARGET-VERSION-RELEASE
+001576         SET TP500-IS-TARGET-GROUP TO TRUE
+001578     END-IF.
+001580 2060-EXIT.
+001582     EXIT.
+
+001510****************************************************************
+001520*  2100-BUILD-RESUBMIT-FEED - CARRY THE SUSPENDED DOCUMENT'S    *
+001530*  ORIGINAL BATCH ID/TIMESTAMP FORWARD UNCHANGED.  TP100DRV     *
+001535*  SETS TP-SUSP-ORIG-BATCH-ID/ORIG-SUBMIT-TS AT SUSPEND TIME,   *
+001537*  SO THIS PROGRAM NEVER SUBSTITUTES ITS OWN RUN'S BATCH ID.    *
+001550****************************************************************
+001560 2100-BUILD-RESUBMIT-FEED.
+001570     MOVE TP500-NEW-BATCH-ID         TO TP-DOCIN-BATCH-ID.
+001580     MOVE TP-SUSP-APPLICATION-ID     TO TP-DOCIN-APPLICATION-ID.
+001590     MOVE TP-SUSP-VERSION            TO TP-DOCIN-VERSION.
+001600     MOVE TP-SUSP-PARTNER-FORM       TO TP-DOCIN-PARTNER-FORM.
+001610     MOVE TP-SUSP-CORP-ID-QUAL       TO TP-DOCIN-CORP-ID-QUAL.
+001620     MOVE TP-SUSP-CORP-ID            TO TP-DOCIN-CORP-ID.
+001630     MOVE TP-SUSP-DIV-ID-QUAL        TO TP-DOCIN-DIV-ID-QUAL.
+001640     MOVE TP-SUSP-DIV-ID             TO TP-DOCIN-DIV-ID.
+001650     MOVE TP-SUSP-ALIAS-ID-QUAL      TO TP-DOCIN-ALIAS-ID-QUAL.
+001660     MOVE TP-SUSP-ALIAS-ID           TO TP-DOCIN-ALIAS-ID.
+001670     MOVE TP-SUSP-DOCUMENT-ID        TO TP-DOCIN-DOCUMENT-ID.
+001680     MOVE TP-SUSP-TRACE-FLAG         TO TP-DOCIN-TRACE-FLAG.
+001690     MOVE TP-SUSP-VERSION-RELEASE    TO TP-DOCIN-VERSION-RELEASE.
+001700     SET TP-DOCIN-IS-RESUBMISSION    TO TRUE.
+001710     COMPUTE TP-DOCIN-RESUBMIT-COUNT = TP-SUSP-RESUBMIT-COUNT + 1.
+001750     MOVE TP-SUSP-ORIG-BATCH-ID      TO TP-DOCIN-ORIG-BATCH-ID.
+001760     MOVE TP-SUSP-ORIG-SUBMIT-TS     TO TP-DOCIN-ORIG-SUBMIT-TS.
+001770     WRITE TP-DOCIN-RECORD.
+001780 2100-EXIT.
+001790     EXIT.
+
+001800 2200-PRINT-RESUBMIT-LINE.
+001810     MOVE TP-SUSP-DOCUMENT-ID        TO TP500-D-DOCUMENT-ID.
+001820     MOVE TP-DOCIN-ORIG-BATCH-ID     TO TP500-D-ORIG-BATCH-ID.
+001830     MOVE TP-DOCIN-RESUBMIT-COUNT    TO TP500-D-RESUBMIT-COUNT.
+001840     WRITE TP-RSBRPT-LINE FROM TP500-DETAIL-LINE.
+001850 2200-EXIT.
+001860     EXIT.
+
+001870 2900-READ-NEXT-SUSPENSE.
+001880     READ TPSUSP-FILE
+001890         AT END
+001900             SET TP500-NO-MORE-SUSPENSE TO TRUE
+001910     END-READ.
+001920 2900-EXIT.
+001930     EXIT.
+
+001940******************************************************************
+001950*  3000-PRINT-SUMMARY                                            *
+001960******************************************************************
+001970 3000-PRINT-SUMMARY.
+001980     MOVE TP500-RESUBMITTED-COUNT TO TP500-S-RESUBMITTED-COUNT.
+001990     MOVE TP500-SKIPPED-COUNT     TO TP500-S-SKIPPED-COUNT.
+001995     MOVE TP500-DEFERRED-COUNT    TO TP500-S-DEFERRED-COUNT.
+002000     WRITE TP-RSBRPT-LINE FROM TP500-SUMMARY-LINE.
+002010 3000-EXIT.
+002020     EXIT.
+
+002030******************************************************************
+002040*  9000-TERMINATE                                                *
+002050******************************************************************
+002060 9000-TERMINATE.
+002070     CLOSE TPSUSP-FILE.
+002080     CLOSE TPSUSPN-FILE.
+002090     CLOSE TPDOCIN-FILE.
+002100     CLOSE TPRSBRPT-FILE.
+002110 9000-EXIT.
+002120     EXIT.
