@@ -0,0 +1,277 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    TP300CDH.
+000120 AUTHOR.        D L ROSS.
+000130 INSTALLATION.  EDI OPERATIONS - MFT.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170*  TP300CDH                                                      *
+000180*                                                                *
+000190*  CORP/DIV PARTNER HIERARCHY DIRECTORY.  READS TPACTLOG AND     *
+000200*  EXTRACTS EVERY DISTINCT CORP-PARTNER/DIV-PARTNER PAIRING      *
+000210*  ACTUALLY SUBMITTED THROUGH TP100DRV, BUILDING TPCORPDIV AS A  *
+000220*  BATCH-SIDE HIERARCHY DIRECTORY THAT DOES NOT DEPEND ON THE    *
+000230*  ONLINE "PARTNERS" SCREENS BEING KEPT CURRENT.  EACH PAIRING   *
+000240*  CARRIES ITS FIRST-SEEN DATE, LAST-SEEN DATE AND A RUNNING     *
+000250*  OCCURRENCE COUNT, AND A DIRECTORY LISTING IS PRINTED.         *
+000260*                                                                *
+000270*  MODIFICATION HISTORY                                          *
+000280*  --------------------                                          *
+000290*  2026-08-09  DLR  NEW PROGRAM.                                 *
+000291*  2026-08-09  DLR  ADDED A TP-ACTLOG-RUN-DATE FILTER TO          *
+000292*                    2000-ACCUMULATE-TODAY - TPACTLOG IS NEVER    *
+000293*                    ROTATED, SO WITHOUT IT THIS TALLIED THE      *
+000294*                    ENTIRE LIFETIME OF ACTIVITY EVERY RUN AND    *
+000295*                    3200-UPSERT-CORPDIV DOUBLE-COUNTED ITS       *
+000296*                    ADD-TO-CUMULATIVE LOGIC AGAINST IT.          *
+000297*  2026-08-09  DLR  2000-ACCUMULATE-TODAY NOW ALSO REQUIRES        *
+000298*                    TP-ACTLOG-IS-PERFORM-MAPPING - THE            *
+000299*                    FINISH-MAPPING BOOKEND RECORD CARRIES THE     *
+000301*                    LAST DOCUMENT'S STALE PARTNER-FORM AND WAS    *
+000302*                    PHANTOM-COUNTING AN EXTRA PAIRING EVERY RUN.  *
+000303******************************************************************
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER.   IBM-370.
+000340 OBJECT-COMPUTER.   IBM-370.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT TPACTLOG-FILE  ASSIGN TO TPACTLOG
+000380         ORGANIZATION IS SEQUENTIAL
+000390         FILE STATUS IS TPACTLOG-STATUS.
+
+000400     SELECT TPCORPDIV-FILE ASSIGN TO TPCORPDIV
+000410         ORGANIZATION IS INDEXED
+000420         ACCESS MODE IS DYNAMIC
+000430         RECORD KEY IS TP-CORPDIV-KEY
+000440         FILE STATUS IS TPCORPDIV-STATUS.
+
+000450     SELECT TPCDHRPT-FILE  ASSIGN TO TPCDHRPT
+000460         ORGANIZATION IS SEQUENTIAL
+000470         FILE STATUS IS TPCDHRPT-STATUS.
+
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  TPACTLOG-FILE
+000510     LABEL RECORDS ARE STANDARD.
+000520     COPY TPACTLOG.
+
+000530 FD  TPCORPDIV-FILE
+000540     LABEL RECORDS ARE STANDARD.
+000550     COPY TPCORPDIV.
+
+000560 FD  TPCDHRPT-FILE
+000570     LABEL RECORDS ARE STANDARD.
+000580 01  TP-CDHRPT-LINE                PIC X(132).
+
+000590 WORKING-STORAGE SECTION.
+000600 77  TPACTLOG-STATUS             PIC X(02) VALUE '00'.
+000610 77  TPCORPDIV-STATUS            PIC X(02) VALUE '00'.
+000620 77  TPCDHRPT-STATUS             PIC X(02) VALUE '00'.
+
+000630 77  TP300-EOF-SW                PIC X(01) VALUE 'N'.
+000640     88  TP300-NO-MORE-ACTIVITY         VALUE 'Y'.
+000650 77  TP300-TABLE-FULL-SW         PIC X(01) VALUE 'N'.
+000660     88  TP300-TABLE-IS-FULL            VALUE 'Y'.
+000670 77  TP300-RUN-DATE               PIC 9(08) VALUE ZERO.
+000680 77  TP300-IX                     PIC 9(04) VALUE ZERO.
+000690 77  TP300-SUB                    PIC 9(04) VALUE ZERO.
+
+000700******************************************************************
+000710*  ONE ENTRY PER DISTINCT CORP/DIV PAIRING SEEN IN TODAY'S ACTIVIT
+000720*  LOG.  500 ENTRIES COVERS A LARGE MULTI-PARTNER HIERARCHY.     *
+000730******************************************************************
+000740 01  TP300-PAIR-TABLE.
+000750     05  TP300-PAIR-ENTRY OCCURS 500 TIMES
+000760                          INDEXED BY TP300-TX.
+000770         10  TP300-P-CORP-ID-QUAL   PIC X(04).
+000780         10  TP300-P-CORP-ID        PIC X(35).
+000790         10  TP300-P-DIV-ID-QUAL    PIC X(04).
+000800         10  TP300-P-DIV-ID         PIC X(35).
+000810         10  TP300-P-COUNT          PIC 9(07).
+
+000820 01  TP300-HEADING-1.
+000830     05  FILLER                     PIC X(37)
+000840         VALUE 'TP300CDH - CORP/DIV PARTNER DIRECTORY'.
+000850     05  FILLER                     PIC X(03) VALUE SPACES.
+000860     05  FILLER                     PIC X(11) VALUE 'RUN DATE: '.
+000870     05  TP300-H1-DATE              PIC 9(08).
+
+000880 01  TP300-HEADING-2.
+000890     05  FILLER                     PIC X(43)
+000900         VALUE 'CORP PARTNER'.
+000910     05  FILLER                     PIC X(43)
+000920         VALUE 'DIV PARTNER'.
+000930     05  FILLER                     PIC X(08) VALUE 'COUNT'.
+
+000940 01  TP300-DETAIL-LINE.
+000950     05  TP300-D-CORP-ID-QUAL       PIC X(04).
+000960     05  FILLER                     PIC X(01) VALUE SPACE.
+000970     05  TP300-D-CORP-ID            PIC X(35).
+000980     05  FILLER                     PIC X(03) VALUE SPACE.
+000990     05  TP300-D-DIV-ID-QUAL        PIC X(04).
+001000     05  FILLER                     PIC X(01) VALUE SPACE.
+001010     05  TP300-D-DIV-ID             PIC X(35).
+001020     05  FILLER                     PIC X(03) VALUE SPACE.
+001030     05  TP300-D-COUNT              PIC ZZZ,ZZ9.
+
+001040 PROCEDURE DIVISION.
+001050******************************************************************
+001060*  0000-MAINLINE                                                 *
+001070******************************************************************
+001080 0000-MAINLINE.
+001090     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001100     PERFORM 2000-ACCUMULATE-TODAY THRU 2000-EXIT
+001110         UNTIL TP300-NO-MORE-ACTIVITY.
+001120     PERFORM 3000-PRODUCE-DIRECTORY THRU 3000-EXIT.
+001130     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001140     GOBACK.
+
+001150******************************************************************
+001160*  1000-INITIALIZE                                               *
+001170******************************************************************
+001180 1000-INITIALIZE.
+001190     ACCEPT TP300-RUN-DATE FROM DATE YYYYMMDD.
+001200     MOVE TP300-RUN-DATE TO TP300-H1-DATE.
+001210     OPEN INPUT  TPACTLOG-FILE.
+001220     OPEN OUTPUT TPCDHRPT-FILE.
+001230     OPEN I-O TPCORPDIV-FILE.
+001240     IF TPCORPDIV-STATUS = '35'
+001250         OPEN OUTPUT TPCORPDIV-FILE
+001260         CLOSE TPCORPDIV-FILE
+001270         OPEN I-O TPCORPDIV-FILE
+001280     END-IF.
+001290     PERFORM 2900-READ-NEXT-ACTIVITY THRU 2900-EXIT.
+001300 1000-EXIT.
+001310     EXIT.
+
+001320******************************************************************
+001330*  2000-ACCUMULATE-TODAY - FOR EVERY ACTIVITY LOG RECORD LOGGED  *
+001340*  TODAY UNDER THE CORP/DIV FORM (ALIAS-FORM RECORDS CARRY NO DIV
+001350*  PARTNER AND ARE NOT PART OF THE HIERARCHY), TALLY THE PAIRING.*
+001355*  THE RUN-DATE TEST KEEPS TP300-P-COUNT A TRUE PER-RUN DELTA -  *
+001356*  TPACTLOG IS NEVER ROTATED, SO WITHOUT IT THIS WOULD RETALLY   *
+001357*  THE ENTIRE LIFETIME OF ACTIVITY EVERY RUN AND 3200-UPSERT-    *
+001358*  CORPDIV WOULD DOUBLE-COUNT TP-CORPDIV-OCCURRENCE-COUNT AGAINST
+001359*  A RECORD THAT IS ITSELF ALREADY A LIFETIME TOTAL.             *
+001360*  THE PERFORM-MAPPING TEST KEEPS OUT THE INITIALIZE-MAPPING/    *
+001361*  FINISH-MAPPING BOOKEND RECORDS TP100DRV ALSO LOGS - THE       *
+001362*  FINISH-MAPPING RECORD CARRIES THE LAST DOCUMENT'S STALE       *
+001363*  PARTNER-FORM, WHICH WOULD PHANTOM-COUNT AN EXTRA PAIRING.     *
+001364******************************************************************
+001370 2000-ACCUMULATE-TODAY.
+001380     IF TP-ACTLOG-FORM-IS-PARTNER
+001382        AND TP-ACTLOG-RUN-DATE = TP300-RUN-DATE
+001384        AND TP-ACTLOG-IS-PERFORM-MAPPING
+001390         PERFORM 2200-FIND-OR-ADD-PAIR THRU 2200-EXIT
+001400         IF NOT TP300-TABLE-IS-FULL
+001410             ADD 1 TO TP300-P-COUNT(TP300-TX)
+001420         END-IF
+001430     END-IF.
+001440     PERFORM 2900-READ-NEXT-ACTIVITY THRU 2900-EXIT.
+001450 2000-EXIT.
+001460     EXIT.
+
+001470******************************************************************
+001480*  2200-FIND-OR-ADD-PAIR - LINEAR SEARCH IS ACCEPTABLE HERE: THE *
+001490*  TABLE HOLDS AT MOST A FEW HUNDRED DISTINCT PAIRINGS.          *
+001500******************************************************************
+001510 2200-FIND-OR-ADD-PAIR.
+001520     SET TP300-TX TO 1.
+001530     SEARCH TP300-PAIR-ENTRY
+001540         AT END
+001550             PERFORM 2250-ADD-NEW-PAIR THRU 2250-EXIT
+001560         WHEN TP300-P-CORP-ID-QUAL(TP300-TX)
+001561             = TP-ACTLOG-CORP-ID-QUAL
+001570          AND TP300-P-CORP-ID(TP300-TX)      = TP-ACTLOG-CORP-ID
+001580          AND TP300-P-DIV-ID-QUAL(TP300-TX)
+001581             = TP-ACTLOG-DIV-ID-QUAL
+001590          AND TP300-P-DIV-ID(TP300-TX)       = TP-ACTLOG-DIV-ID
+001600             CONTINUE
+001610     END-SEARCH.
+001620 2200-EXIT.
+001630     EXIT.
+
+001640 2250-ADD-NEW-PAIR.
+001650     ADD 1 TO TP300-IX.
+001660     IF TP300-IX > 500
+001670         MOVE 'Y' TO TP300-TABLE-FULL-SW
+001680         SUBTRACT 1 FROM TP300-IX
+001690     ELSE
+001700         SET TP300-TX TO TP300-IX
+001710         MOVE TP-ACTLOG-CORP-ID-QUAL
+001720             TO TP300-P-CORP-ID-QUAL(TP300-TX)
+001730         MOVE TP-ACTLOG-CORP-ID  TO TP300-P-CORP-ID(TP300-TX)
+001740         MOVE TP-ACTLOG-DIV-ID-QUAL
+001750             TO TP300-P-DIV-ID-QUAL(TP300-TX)
+001760         MOVE TP-ACTLOG-DIV-ID   TO TP300-P-DIV-ID(TP300-TX)
+001770         MOVE ZERO                TO TP300-P-COUNT(TP300-TX)
+001780     END-IF.
+001790 2250-EXIT.
+001800     EXIT.
+
+001810 2900-READ-NEXT-ACTIVITY.
+001820     READ TPACTLOG-FILE
+001830         AT END
+001840             MOVE 'Y' TO TP300-EOF-SW
+001850     END-READ.
+001860 2900-EXIT.
+001870     EXIT.
+
+001880******************************************************************
+001890*  3000-PRODUCE-DIRECTORY - PRINT EVERY PAIRING AND UPSERT IT INTO
+001900*  TPCORPDIV, ROLLING FIRST-SEEN FORWARD FROM THE EXISTING RECORD*
+001910*  (IF ANY) AND SETTING LAST-SEEN TO TODAY.                      *
+001920******************************************************************
+001930 3000-PRODUCE-DIRECTORY.
+001940     WRITE TP-CDHRPT-LINE FROM TP300-HEADING-1.
+001950     WRITE TP-CDHRPT-LINE FROM TP300-HEADING-2.
+001960     PERFORM 3100-PRINT-PAIR THRU 3100-EXIT
+001970         VARYING TP300-SUB FROM 1 BY 1
+001980         UNTIL TP300-SUB > TP300-IX.
+001990 3000-EXIT.
+002000     EXIT.
+
+002010 3100-PRINT-PAIR.
+002020     MOVE TP300-P-CORP-ID-QUAL(TP300-SUB) TO TP300-D-CORP-ID-QUAL.
+002030     MOVE TP300-P-CORP-ID(TP300-SUB)      TO TP300-D-CORP-ID.
+002040     MOVE TP300-P-DIV-ID-QUAL(TP300-SUB)  TO TP300-D-DIV-ID-QUAL.
+002050     MOVE TP300-P-DIV-ID(TP300-SUB)       TO TP300-D-DIV-ID.
+002060     MOVE TP300-P-COUNT(TP300-SUB)        TO TP300-D-COUNT.
+002070     WRITE TP-CDHRPT-LINE FROM TP300-DETAIL-LINE.
+002080     PERFORM 3200-UPSERT-CORPDIV THRU 3200-EXIT.
+002090 3100-EXIT.
+002100     EXIT.
+
+002110 3200-UPSERT-CORPDIV.
+002120     MOVE TP300-P-CORP-ID-QUAL(TP300-SUB)
+002130         TO TP-CORPDIV-CORP-ID-QUAL.
+002140     MOVE TP300-P-CORP-ID(TP300-SUB)   TO TP-CORPDIV-CORP-ID.
+002150     MOVE TP300-P-DIV-ID-QUAL(TP300-SUB)
+002160         TO TP-CORPDIV-DIV-ID-QUAL.
+002170     MOVE TP300-P-DIV-ID(TP300-SUB)    TO TP-CORPDIV-DIV-ID.
+002180     READ TPCORPDIV-FILE
+002190         INVALID KEY
+002200             MOVE TP300-RUN-DATE TO TP-CORPDIV-FIRST-SEEN-DATE
+002210             MOVE TP300-RUN-DATE TO TP-CORPDIV-LAST-SEEN-DATE
+002220             MOVE TP300-P-COUNT(TP300-SUB)
+002230                 TO TP-CORPDIV-OCCURRENCE-COUNT
+002240             WRITE TP-CORPDIV-RECORD
+002250         NOT INVALID KEY
+002260             MOVE TP300-RUN-DATE TO TP-CORPDIV-LAST-SEEN-DATE
+002270             ADD TP300-P-COUNT(TP300-SUB)
+002280                 TO TP-CORPDIV-OCCURRENCE-COUNT
+002290             REWRITE TP-CORPDIV-RECORD
+002300     END-READ.
+002310 3200-EXIT.
+002320     EXIT.
+
+002330******************************************************************
+002340*  9000-TERMINATE                                                *
+002350******************************************************************
+002360 9000-TERMINATE.
+002370     CLOSE TPACTLOG-FILE.
+002380     CLOSE TPCORPDIV-FILE.
+002390     CLOSE TPCDHRPT-FILE.
+002400 9000-EXIT.
+002410     EXIT.
