@@ -0,0 +1,652 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    TP100DRV.
+000120 AUTHOR.        D L ROSS.
+000130 INSTALLATION.  EDI OPERATIONS - MFT.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160****************************************************************
+000170*  TP100DRV                                                    *
+000180*                                                               *
+000190*  DRIVES ONE TRADING PARTNER BATCH THROUGH THE TP-AGAPI       *
+000200*  INITIALIZE-MAPPING / PERFORM-MAPPING / FINISH-MAPPING       *
+000210*  CYCLE DESCRIBED IN TPIAGCCB, READING ONE DOCUMENT PER       *
+000220*  TPDOCIN RECORD.  ALONG THE WAY IT:                          *
+000230*                                                               *
+000240*    - VALIDATES TP-AGAPI-APPLICATION-ID AGAINST THE SHOP ARD  *
+000250*      REGISTRY (TPARDREG) BEFORE EVER CALLING                 *
+000260*      INITIALIZE-MAPPING, SO A BAD ARD NAME FAILS THE JOB AT  *
+000270*      STARTUP.                                                *
+000280*    - RESTARTS FROM THE LAST CHECKPOINTED TP-AGAPI-DOCUMENT-ID *
+000290*      FOR THE PARTNER (TPCKPT) INSTEAD OF REMAPPING A         *
+000300*      PARTNER'S ENTIRE DOCUMENT SET AFTER A CRASH.            *
+000310*    - HOLDS DOCUMENTS ALREADY DRIVEN THROUGH PERFORM-MAPPING  *
+000320*      FOR THE SAME PARTNER (TPDUPCTL) RATHER THAN MAPPING A   *
+000330*      REPROCESSED/RE-TRANSMITTED DOCUMENT TWICE.              *
+000340*    - SENDS FAILED DOCUMENTS TO A SUSPENSE FILE (TPSUSP)      *
+000350*      INSTEAD OF LETTING THEM DROP OUT OF OUR RECORDS.        *
+000360*    - RECORDS WHICH FORM OF PARTNER IDENTIFICATION            *
+000370*      (TP-AGAPI-PARTNER OR ITS TP-AGAPI-ALIAS REDEFINITION)   *
+000380*      WAS LOADED AT CALL TIME SO A RESPONSE CODE 15 CAN BE    *
+000390*      REPORTED AS "NO PARTNER" OR "NO ALIAS" RATHER THAN      *
+000400*      BOTH AT ONCE.                                           *
+000410*    - WRITES A PERSISTENT TRACE RECORD (TPTRCLOG) WHENEVER    *
+000420*      TP-AGAPI-TRACE-CB IS ON.                                *
+000430*    - WRITES ONE ACTIVITY LOG RECORD (TPACTLOG) PER CALL FOR  *
+000440*      THE DOWNSTREAM DAILY EXCEPTION, CORP/DIV HIERARCHY AND  *
+000450*      VERSION MIGRATION REPORTS TO READ.                      *
+000460*                                                               *
+000470*  THE REAL TP-AGAPI GATEWAY IS THE VENDOR-SUPPLIED TSI        *
+000480*  CALLABLE MODULE TPAGAPI - IT IS NOT PART OF THIS LIBRARY.   *
+000490*                                                               *
+000500*  MODIFICATION HISTORY                                       *
+000510*  --------------------                                       *
+000520*  2026-08-09  DLR  NEW PROGRAM.                                *
+000530****************************************************************
+000540 ENVIRONMENT DIVISION.
+000550 CONFIGURATION SECTION.
+000560 SOURCE-COMPUTER.   IBM-370.
+000570 OBJECT-COMPUTER.   IBM-370.
+
+000580 INPUT-OUTPUT SECTION.
+000590 FILE-CONTROL.
+000600     SELECT TPDOCIN-FILE  ASSIGN TO TPDOCIN
+000610         ORGANIZATION IS SEQUENTIAL
+000620         FILE STATUS IS TPDOCIN-STATUS.
+
+000630     SELECT TPACTLOG-FILE ASSIGN TO TPACTLOG
+000640         ORGANIZATION IS SEQUENTIAL
+000650         FILE STATUS IS TPACTLOG-STATUS.
+
+000660     SELECT TPSUSPF-FILE  ASSIGN TO TPSUSPF
+000670         ORGANIZATION IS SEQUENTIAL
+000680         FILE STATUS IS TPSUSPF-STATUS.
+
+000690     SELECT TPTRCLOG-FILE ASSIGN TO TPTRCLOG
+000700         ORGANIZATION IS SEQUENTIAL
+000710         FILE STATUS IS TPTRCLOG-STATUS.
+
+000720     SELECT TPCKPTF-FILE  ASSIGN TO TPCKPTF
+000730         ORGANIZATION IS INDEXED
+000740         ACCESS MODE IS DYNAMIC
+000750         RECORD KEY IS TP-CKPT-PARTNER-KEY
+000760         FILE STATUS IS TPCKPTF-STATUS.
+
+000770     SELECT TPARDREG-FILE ASSIGN TO TPARDREG
+000780         ORGANIZATION IS INDEXED
+000790         ACCESS MODE IS RANDOM
+000800         RECORD KEY IS TP-ARDREG-APPLICATION-ID
+000810         FILE STATUS IS TPARDREG-STATUS.
+
+000820     SELECT TPDUPCTL-FILE ASSIGN TO TPDUPCTL
+000830         ORGANIZATION IS INDEXED
+000840         ACCESS MODE IS DYNAMIC
+000850         RECORD KEY IS TP-DUPCTL-KEY
+000860         FILE STATUS IS TPDUPCTL-STATUS.
+
+000870 DATA DIVISION.
+000880 FILE SECTION.
+000890 FD  TPDOCIN-FILE
+000900     LABEL RECORDS ARE STANDARD.
+000910     COPY TPDOCIN.
+
+000920 FD  TPACTLOG-FILE
+000930     LABEL RECORDS ARE STANDARD.
+000940     COPY TPACTLOG.
+
+000950 FD  TPSUSPF-FILE
+000960     LABEL RECORDS ARE STANDARD.
+000970     COPY TPSUSP.
+
+000980 FD  TPTRCLOG-FILE
+000990     LABEL RECORDS ARE STANDARD.
+001000     COPY TPTRCLOG.
+
+001010 FD  TPCKPTF-FILE
+001020     LABEL RECORDS ARE STANDARD.
+001030     COPY TPCKPT.
+
+001040 FD  TPARDREG-FILE
+001050     LABEL RECORDS ARE STANDARD.
+001060     COPY TPARDREG.
+
+001070 FD  TPDUPCTL-FILE
+001080     LABEL RECORDS ARE STANDARD.
+001090     COPY TPDUPCTL.
+
+001100 WORKING-STORAGE SECTION.
+001110     COPY TPIAGCCB.
+
+001120 77  TPDOCIN-STATUS             PIC X(02)  VALUE '00'.
+001130 77  TPACTLOG-STATUS            PIC X(02)  VALUE '00'.
+001140 77  TPSUSPF-STATUS             PIC X(02)  VALUE '00'.
+001150 77  TPTRCLOG-STATUS            PIC X(02)  VALUE '00'.
+001160 77  TPCKPTF-STATUS             PIC X(02)  VALUE '00'.
+001170 77  TPARDREG-STATUS            PIC X(02)  VALUE '00'.
+001180 77  TPDUPCTL-STATUS            PIC X(02)  VALUE '00'.
+
+001190 77  TP100-EOF-SW               PIC X(01)  VALUE 'N'.
+001200     88  TP100-NO-MORE-DOCUMENTS        VALUE 'Y'.
+001210 77  TP100-ARD-VALID-SW         PIC X(01)  VALUE 'N'.
+001220     88  TP100-ARD-IS-VALID             VALUE 'Y'.
+001230 77  TP100-CKPT-FOUND-SW        PIC X(01)  VALUE 'N'.
+001240     88  TP100-CKPT-WAS-FOUND           VALUE 'Y'.
+001250 77  TP100-SKIP-SW              PIC X(01)  VALUE 'N'.
+001260     88  TP100-STILL-SKIPPING           VALUE 'Y'.
+001270 77  TP100-DUP-SW               PIC X(01)  VALUE 'N'.
+001280     88  TP100-DUPLICATE-FOUND          VALUE 'Y'.
+001290 77  TP100-FORM-SW              PIC X(01)  VALUE SPACE.
+001300     88  TP100-FORM-IS-PARTNER          VALUE 'P'.
+001310     88  TP100-FORM-IS-ALIAS            VALUE 'A'.
+001315 77  TP100-SESSION-SW           PIC X(01)  VALUE 'N'.
+001316     88  TP100-SESSION-IS-ACTIVE        VALUE 'Y'.
+
+001320 77  TP100-PARTNER-KEY          PIC X(78)  VALUE SPACES.
+001340 77  TP100-CURRENT-DATE         PIC 9(08)  VALUE ZERO.
+001350 77  TP100-CURRENT-TIME         PIC 9(06)  VALUE ZERO.
+001355 77  TP100-BATCH-ID             PIC X(20)  VALUE SPACES.
+001357 77  TP100-SUBMIT-TS            PIC X(26)  VALUE SPACES.
+001360 77  TP100-MSG                  PIC X(80)  VALUE SPACES.
+
+001370 PROCEDURE DIVISION.
+001380****************************************************************
+001390*  0000-MAINLINE                                               *
+001400****************************************************************
+001410 0000-MAINLINE.
+001420     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001430     IF TP100-ARD-IS-VALID AND NOT TP100-NO-MORE-DOCUMENTS
+001440         PERFORM 2000-PROCESS-DOCUMENT THRU 2000-EXIT
+001450             UNTIL TP100-NO-MORE-DOCUMENTS
+001455     END-IF.
+001457     IF TP100-SESSION-IS-ACTIVE
+001460         PERFORM 8000-FINISH-MAPPING THRU 8000-EXIT
+001470     END-IF.
+001480     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001490     GOBACK.
+
+001500****************************************************************
+001510*  1000-INITIALIZE - OPEN FILES, VALIDATE THE ARD, ESTABLISH   *
+001520*  THE RESTART POINT AND ISSUE INITIALIZE-MAPPING.             *
+001530****************************************************************
+001540 1000-INITIALIZE.
+001550     ACCEPT TP100-CURRENT-DATE FROM DATE YYYYMMDD.
+001560     ACCEPT TP100-CURRENT-TIME FROM TIME.
+001562     STRING 'TP1' TP100-CURRENT-DATE TP100-CURRENT-TIME
+001564         DELIMITED BY SIZE INTO TP100-BATCH-ID.
+001566     STRING TP100-CURRENT-DATE TP100-CURRENT-TIME
+001568         DELIMITED BY SIZE INTO TP100-SUBMIT-TS.
+001570     OPEN INPUT TPDOCIN-FILE.
+001580     IF TPDOCIN-STATUS NOT = '00'
+001590         DISPLAY 'TP100DRV - UNABLE TO OPEN TPDOCIN - STATUS '
+001600                  TPDOCIN-STATUS
+001610         SET TP100-NO-MORE-DOCUMENTS TO TRUE
+001620         GO TO 1000-EXIT
+001630     END-IF.
+
+001640     PERFORM 2900-READ-NEXT-DOCUMENT THRU 2900-EXIT.
+001650     IF TP100-NO-MORE-DOCUMENTS
+001660         DISPLAY 'TP100DRV - NO DOCUMENTS ON TPDOCIN - ENDING RUN'
+001670         GO TO 1000-EXIT
+001680     END-IF.
+
+001690     OPEN INPUT TPARDREG-FILE.
+001692     IF TPARDREG-STATUS NOT = '00'
+001694         DISPLAY 'TP100DRV - UNABLE TO OPEN TPARDREG - STATUS '
+001696                  TPARDREG-STATUS
+001698         SET TP100-NO-MORE-DOCUMENTS TO TRUE
+001699         GO TO 1000-EXIT
+001700     END-IF.
+001702     PERFORM 1200-VALIDATE-APPLICATION-ID THRU 1200-EXIT.
+001710     CLOSE TPARDREG-FILE.
+001720     IF NOT TP100-ARD-IS-VALID
+001730         GO TO 1000-EXIT
+001740     END-IF.
+
+001760     PERFORM 1300-OPEN-EXTEND-OR-OUTPUT THRU 1300-EXIT.
+001770     PERFORM 1400-OPEN-CKPT-AND-DUPCTL THRU 1400-EXIT.
+
+001780     MOVE TP-DOCIN-CORP-ID-QUAL TO TP100-PARTNER-KEY(1:4).
+001790     MOVE TP-DOCIN-CORP-ID      TO TP100-PARTNER-KEY(5:35).
+001800     MOVE TP-DOCIN-DIV-ID-QUAL  TO TP100-PARTNER-KEY(40:4).
+001810     MOVE TP-DOCIN-DIV-ID       TO TP100-PARTNER-KEY(44:35).
+001820     IF TP-DOCIN-FORM-IS-ALIAS
+001830         MOVE TP-DOCIN-ALIAS-ID-QUAL TO TP100-PARTNER-KEY(1:4)
+001840         MOVE TP-DOCIN-ALIAS-ID      TO TP100-PARTNER-KEY(5:35)
+001850     END-IF.
+
+001860     PERFORM 1500-ESTABLISH-RESTART-POINT THRU 1500-EXIT.
+
+001870     MOVE TP-DOCIN-APPLICATION-ID   TO TP-AGAPI-APPLICATION-ID.
+001880     MOVE TP-DOCIN-VERSION          TO TP-AGAPI-VERSION.
+001890     MOVE TP-DOCIN-VERSION-RELEASE  TO TP-AGAPI-VERSION-RELEASE.
+001900     MOVE TP-DOCIN-TRACE-FLAG       TO TP-AGAPI-TRACE-FLAG.
+001910     SET TP-AGAPI-INITIALIZE-REQUEST TO TRUE.
+001920     CALL 'TPAGAPI' USING TP-API-CB.
+001930     PERFORM 1600-WRITE-ACTIVITY-LOG THRU 1600-EXIT.
+001940     PERFORM 1700-WRITE-TRACE-RECORD THRU 1700-EXIT.
+001950     IF NOT TP-AGAPI-ALL-OKAY
+001960         DISPLAY 'TP100DRV - INITIALIZE-MAPPING FAILED - '
+001970                  TP-AGAPI-RESPONSE-MESSAGE
+001980         SET TP100-NO-MORE-DOCUMENTS TO TRUE
+001985     ELSE
+001987         SET TP100-SESSION-IS-ACTIVE TO TRUE
+001990     END-IF.
+002000 1000-EXIT.
+002010     EXIT.
+
+002020****************************************************************
+002030*  1200-VALIDATE-APPLICATION-ID - FAIL FAST AGAINST THE SHOP   *
+002040*  ARD REGISTRY BEFORE TOUCHING TP-AGAPI-APPLICATION-ID.       *
+002050****************************************************************
+002060 1200-VALIDATE-APPLICATION-ID.
+002070     MOVE TP-DOCIN-APPLICATION-ID TO TP-ARDREG-APPLICATION-ID.
+002080     READ TPARDREG-FILE
+002090         INVALID KEY
+002100             DISPLAY 'TP100DRV - UNKNOWN ARD APPLICATION ID "'
+002110                      TP-DOCIN-APPLICATION-ID '" - JOB TERMINATED'
+002120             SET TP100-NO-MORE-DOCUMENTS TO TRUE
+002130             GO TO 1200-EXIT
+002140     END-READ.
+002150     IF TP-ARDREG-INACTIVE
+002160         DISPLAY 'TP100DRV - ARD APPLICATION ID "'
+002170                  TP-DOCIN-APPLICATION-ID
+002180                  '" IS NOT ACTIVE - JOB TERMINATED'
+002190         SET TP100-NO-MORE-DOCUMENTS TO TRUE
+002200         GO TO 1200-EXIT
+002210     END-IF.
+002220     SET TP100-ARD-IS-VALID TO TRUE.
+002230 1200-EXIT.
+002240     EXIT.
+
+002250****************************************************************
+002260*  1300-OPEN-EXTEND-OR-OUTPUT - ACTIVITY LOG, SUSPENSE AND      *
+002270*  TRACE FILES ARE ACCUMULATED ACROSS RUNS, SO EXTEND AN        *
+002280*  EXISTING FILE RATHER THAN OVERWRITING THE PRIOR RUN'S        *
+002285*  RECORDS.                                                     *
+002290****************************************************************
+002300 1300-OPEN-EXTEND-OR-OUTPUT.
+002305     OPEN EXTEND TPACTLOG-FILE.
+002307     IF TPACTLOG-STATUS = '35'
+002308         OPEN OUTPUT TPACTLOG-FILE
+002309     END-IF.
+002310     OPEN EXTEND TPSUSPF-FILE.
+002320     IF TPSUSPF-STATUS = '35'
+002330         OPEN OUTPUT TPSUSPF-FILE
+002340     END-IF.
+002350     OPEN EXTEND TPTRCLOG-FILE.
+002360     IF TPTRCLOG-STATUS = '35'
+002370         OPEN OUTPUT TPTRCLOG-FILE
+002380     END-IF.
+002390 1300-EXIT.
+002400     EXIT.
+
+002410****************************************************************
+002420*  1400-OPEN-CKPT-AND-DUPCTL - CREATE THE CONTROL FILES ON     *
+002430*  FIRST USE, OTHERWISE OPEN FOR UPDATE.                       *
+002440****************************************************************
+002450 1400-OPEN-CKPT-AND-DUPCTL.
+002460     OPEN I-O TPCKPTF-FILE.
+002470     IF TPCKPTF-STATUS = '35'
+002480         OPEN OUTPUT TPCKPTF-FILE
+002490         CLOSE TPCKPTF-FILE
+002500         OPEN I-O TPCKPTF-FILE
+002510     END-IF.
+002520     OPEN I-O TPDUPCTL-FILE.
+002530     IF TPDUPCTL-STATUS = '35'
+002540         OPEN OUTPUT TPDUPCTL-FILE
+002550         CLOSE TPDUPCTL-FILE
+002560         OPEN I-O TPDUPCTL-FILE
+002570     END-IF.
+002580 1400-EXIT.
+002590     EXIT.
+
+002600****************************************************************
+002610*  1500-ESTABLISH-RESTART-POINT - LOOK UP THE LAST CHECKPOINT  *
+002620*  FOR THIS PARTNER AND SKIP PAST ANY DOCUMENTS ALREADY        *
+002630*  COMPLETED ON A PRIOR RUN OF THIS BATCH.                     *
+002640****************************************************************
+002650 1500-ESTABLISH-RESTART-POINT.
+002660     MOVE TP100-PARTNER-KEY TO TP-CKPT-PARTNER-KEY.
+002670     READ TPCKPTF-FILE
+002680         INVALID KEY
+002690             CONTINUE
+002700         NOT INVALID KEY
+002710             SET TP100-CKPT-WAS-FOUND TO TRUE
+002720     END-READ.
+002730     IF TP100-CKPT-WAS-FOUND
+002740         DISPLAY 'TP100DRV - RESTARTING AFTER DOCUMENT ID '
+002750                  TP-CKPT-LAST-DOCUMENT-ID
+002760         SET TP100-STILL-SKIPPING TO TRUE
+002770         PERFORM 1550-SKIP-COMPLETED-DOCUMENTS THRU 1550-EXIT
+002780             UNTIL NOT TP100-STILL-SKIPPING
+002790                OR TP100-NO-MORE-DOCUMENTS
+002800     END-IF.
+002810 1500-EXIT.
+002820     EXIT.
+
+002830 1550-SKIP-COMPLETED-DOCUMENTS.
+002840     IF TP-DOCIN-DOCUMENT-ID > TP-CKPT-LAST-DOCUMENT-ID
+002850         MOVE 'N' TO TP100-SKIP-SW
+002860     ELSE
+002870         PERFORM 2900-READ-NEXT-DOCUMENT THRU 2900-EXIT
+002880     END-IF.
+002890 1550-EXIT.
+002900     EXIT.
+
+002910****************************************************************
+002920*  1600-WRITE-ACTIVITY-LOG - ONE RECORD PER API CALL FOR THE   *
+002930*  DOWNSTREAM EXCEPTION/HIERARCHY/MIGRATION REPORTS.           *
+002940****************************************************************
+002950 1600-WRITE-ACTIVITY-LOG.
+002960     MOVE TP100-CURRENT-DATE         TO TP-ACTLOG-RUN-DATE.
+002970     MOVE TP100-CURRENT-TIME         TO TP-ACTLOG-RUN-TIME.
+002980     MOVE TP-AGAPI-REQUEST           TO TP-ACTLOG-REQUEST-TYPE.
+002990     MOVE TP-AGAPI-RESPONSE-CODE     TO TP-ACTLOG-RESPONSE-CODE.
+003000     MOVE TP-AGAPI-RESPONSE-MESSAGE
+003010                                  TO TP-ACTLOG-RESPONSE-MESSAGE.
+003020     MOVE TP-AGAPI-APPLICATION-ID    TO TP-ACTLOG-APPLICATION-ID.
+003030     MOVE TP-AGAPI-VERSION           TO TP-ACTLOG-VERSION.
+003040     MOVE TP100-FORM-SW              TO TP-ACTLOG-PARTNER-FORM.
+003050     MOVE TP-AGAPI-CORP-ID-QUAL      TO TP-ACTLOG-CORP-ID-QUAL.
+003060     MOVE TP-AGAPI-CORP-ID           TO TP-ACTLOG-CORP-ID.
+003070     MOVE TP-AGAPI-DIV-ID-QUAL       TO TP-ACTLOG-DIV-ID-QUAL.
+003080     MOVE TP-AGAPI-DIV-ID            TO TP-ACTLOG-DIV-ID.
+003090     MOVE TP-AGAPI-ALIAS-ID-QUAL     TO TP-ACTLOG-ALIAS-ID-QUAL.
+003100     MOVE TP-AGAPI-ALIAS-ID          TO TP-ACTLOG-ALIAS-ID.
+003110     MOVE TP-AGAPI-DOCUMENT-ID       TO TP-ACTLOG-DOCUMENT-ID.
+003120     MOVE TP-AGAPI-RESUBMIT-IND      TO TP-ACTLOG-RESUBMIT-IND.
+003130     MOVE TP-AGAPI-RESUBMIT-COUNT    TO TP-ACTLOG-RESUBMIT-COUNT.
+003140     MOVE TP-AGAPI-ORIG-BATCH-ID     TO TP-ACTLOG-ORIG-BATCH-ID.
+003145     MOVE TP-AGAPI-ORIG-SUBMIT-TS    TO TP-ACTLOG-ORIG-SUBMIT-TS.
+003147     MOVE TP-DOCIN-BATCH-ID     TO TP-ACTLOG-RESUBMIT-BATCH-ID.
+003150     WRITE TP-ACTLOG-RECORD.
+003160 1600-EXIT.
+003170     EXIT.
+
+003180****************************************************************
+003190*  1700-WRITE-TRACE-RECORD - ONLY WHEN TRACING IS TURNED ON.  *
+003200****************************************************************
+003210 1700-WRITE-TRACE-RECORD.
+003220     IF TP-AGAPI-TRACE-CB
+003230         MOVE TP100-CURRENT-DATE      TO TP-TRCLOG-DATE
+003240         MOVE TP100-CURRENT-TIME      TO TP-TRCLOG-TIME
+003250         MOVE TP-AGAPI-DOCUMENT-ID    TO TP-TRCLOG-DOCUMENT-ID
+003260         MOVE TP100-FORM-SW           TO TP-TRCLOG-PARTNER-FORM
+003270         MOVE TP-AGAPI-CORP-ID-QUAL   TO TP-TRCLOG-CORP-ID-QUAL
+003280         MOVE TP-AGAPI-CORP-ID        TO TP-TRCLOG-CORP-ID
+003290         MOVE TP-AGAPI-DIV-ID-QUAL    TO TP-TRCLOG-DIV-ID-QUAL
+003300         MOVE TP-AGAPI-DIV-ID         TO TP-TRCLOG-DIV-ID
+003310         MOVE TP-AGAPI-ALIAS-ID-QUAL  TO TP-TRCLOG-ALIAS-ID-QUAL
+003320         MOVE TP-AGAPI-ALIAS-ID       TO TP-TRCLOG-ALIAS-ID
+003330         MOVE TP-AGAPI-REQUEST        TO TP-TRCLOG-REQUEST-TYPE
+003340         MOVE TP-AGAPI-RESPONSE-CODE  TO TP-TRCLOG-RESPONSE-CODE
+003350         MOVE TP-AGAPI-TRACE-FLAG     TO TP-TRCLOG-TRACE-LEVEL
+003360         MOVE TP-AGAPI-RESPONSE-MESSAGE(1:80)
+003370                                      TO TP-TRCLOG-TRACE-TEXT
+003380         WRITE TP-TRCLOG-RECORD
+003390     END-IF.
+003400 1700-EXIT.
+003410     EXIT.
+
+003420****************************************************************
+003430*  2000-PROCESS-DOCUMENT - CHECK FOR A DUPLICATE, DRIVE        *
+003440*  PERFORM-MAPPING, FILE THE RESULT, THEN READ THE NEXT        *
+003450*  DOCUMENT.                                                   *
+003460****************************************************************
+003470 2000-PROCESS-DOCUMENT.
+003480     PERFORM 2050-CHECK-DUPLICATE THRU 2050-EXIT.
+003490     IF TP100-DUPLICATE-FOUND
+003500         PERFORM 2060-HOLD-DUPLICATE THRU 2060-EXIT
+003510     ELSE
+003520         PERFORM 2100-LOAD-PARTNER-FIELDS THRU 2100-EXIT
+003530         MOVE TP-DOCIN-DOCUMENT-ID TO TP-AGAPI-DOCUMENT-ID
+003540         SET TP-AGAPI-PERFORM-MAPPING TO TRUE
+003550         PERFORM 2150-LOAD-RESUBMIT-AREA THRU 2150-EXIT
+003560         CALL 'TPAGAPI' USING TP-API-CB
+003570         PERFORM 1600-WRITE-ACTIVITY-LOG THRU 1600-EXIT
+003580         PERFORM 1700-WRITE-TRACE-RECORD THRU 1700-EXIT
+003590         IF TP-AGAPI-ALL-OKAY
+003600             PERFORM 2200-RECORD-SUCCESS THRU 2200-EXIT
+003610         ELSE
+003620             PERFORM 2300-HANDLE-MAPPING-FAILURE THRU 2300-EXIT
+003630         END-IF
+003640     END-IF.
+003650     PERFORM 2900-READ-NEXT-DOCUMENT THRU 2900-EXIT.
+003660 2000-EXIT.
+003670     EXIT.
+
+003680****************************************************************
+003690*  2050-CHECK-DUPLICATE - HAS THIS DOCUMENT ID ALREADY BEEN    *
+003700*  DRIVEN SUCCESSFULLY THROUGH PERFORM-MAPPING FOR THIS        *
+003710*  PARTNER?                                                    *
+003720****************************************************************
+003730 2050-CHECK-DUPLICATE.
+003740     MOVE 'N' TO TP100-DUP-SW.
+003750     MOVE TP100-PARTNER-KEY      TO TP-DUPCTL-PARTNER-KEY.
+003760     MOVE TP-DOCIN-DOCUMENT-ID   TO TP-DUPCTL-DOCUMENT-ID.
+003770     READ TPDUPCTL-FILE
+003780         INVALID KEY
+003790             CONTINUE
+003800         NOT INVALID KEY
+003810             SET TP100-DUPLICATE-FOUND TO TRUE
+003820     END-READ.
+003830 2050-EXIT.
+003840     EXIT.
+
+003850****************************************************************
+003860*  2060-HOLD-DUPLICATE - FLAG AND SUSPEND RATHER THAN CALL     *
+003870*  PERFORM-MAPPING A SECOND TIME FOR THE SAME DOCUMENT.        *
+003880****************************************************************
+003890 2060-HOLD-DUPLICATE.
+003900     DISPLAY 'TP100DRV - DUPLICATE DOCUMENT ID HELD - '
+003910              TP-DOCIN-DOCUMENT-ID.
+003920     MOVE TP-DOCIN-DOCUMENT-ID       TO TP-SUSP-DOCUMENT-ID.
+003922     IF TP-DOCIN-FORM-IS-ALIAS
+003924         SET TP-SUSP-FORM-IS-ALIAS   TO TRUE
+003926     ELSE
+003928         SET TP-SUSP-FORM-IS-PARTNER TO TRUE
+003929     END-IF.
+003931     MOVE TP-DOCIN-APPLICATION-ID    TO TP-SUSP-APPLICATION-ID.
+003932     MOVE TP-DOCIN-VERSION           TO TP-SUSP-VERSION.
+003933     MOVE TP-DOCIN-TRACE-FLAG        TO TP-SUSP-TRACE-FLAG.
+003934     MOVE TP-DOCIN-VERSION-RELEASE   TO TP-SUSP-VERSION-RELEASE.
+003940     MOVE TP-DOCIN-CORP-ID-QUAL      TO TP-SUSP-CORP-ID-QUAL.
+003950     MOVE TP-DOCIN-CORP-ID           TO TP-SUSP-CORP-ID.
+003960     MOVE TP-DOCIN-DIV-ID-QUAL       TO TP-SUSP-DIV-ID-QUAL.
+003970     MOVE TP-DOCIN-DIV-ID            TO TP-SUSP-DIV-ID.
+003980     MOVE TP-DOCIN-ALIAS-ID-QUAL     TO TP-SUSP-ALIAS-ID-QUAL.
+003990     MOVE TP-DOCIN-ALIAS-ID          TO TP-SUSP-ALIAS-ID.
+004000     MOVE 99                         TO TP-SUSP-RESPONSE-CODE.
+004010     MOVE 'DUPLICATE DOCUMENT ID - HELD BY TP100DRV'
+004020                                     TO TP-SUSP-RESPONSE-MESSAGE.
+004030     MOVE TP100-CURRENT-DATE         TO TP-SUSP-FAIL-DATE.
+004040     MOVE TP100-CURRENT-TIME         TO TP-SUSP-FAIL-TIME.
+004045     PERFORM 2070-SET-ORIG-BATCH THRU 2070-EXIT.
+004060     MOVE TP-DOCIN-BATCH-ID          TO TP-SUSP-RESUBMIT-BATCH-ID.
+004070     MOVE TP-DOCIN-RESUBMIT-COUNT    TO TP-SUSP-RESUBMIT-COUNT.
+004080     SET TP-SUSP-PENDING-REVIEW      TO TRUE.
+004090     WRITE TP-SUSP-RECORD.
+004100 2060-EXIT.
+004110     EXIT.
+
+004112****************************************************************
+004114*  2070-SET-ORIG-BATCH - A RESUBMISSION ALREADY CARRIES THE    *
+004116*  TRUE ORIGINAL BATCH ID/TIMESTAMP FORWARD FROM TPSUSP VIA    *
+004118*  TPDOCIN; A DOCUMENT SUSPENDING FOR THE FIRST TIME HAS NO    *
+004119*  EARLIER BATCH TO POINT TO, SO THIS RUN BECOMES THE ORIGINAL.*
+004120****************************************************************
+004122 2070-SET-ORIG-BATCH.
+004124     IF TP-DOCIN-IS-RESUBMISSION
+004126         MOVE TP-DOCIN-ORIG-BATCH-ID  TO TP-SUSP-ORIG-BATCH-ID
+004128         MOVE TP-DOCIN-ORIG-SUBMIT-TS TO TP-SUSP-ORIG-SUBMIT-TS
+004130     ELSE
+004132         MOVE TP100-BATCH-ID          TO TP-SUSP-ORIG-BATCH-ID
+004134         MOVE TP100-SUBMIT-TS         TO TP-SUSP-ORIG-SUBMIT-TS
+004136     END-IF.
+004138 2070-EXIT.
+004139     EXIT.
+
+004141****************************************************************
+004142*  2100-LOAD-PARTNER-FIELDS - MOVE THE PARTNER OR ALIAS ID     *
+004144*  ONTO THE CONTROL BLOCK AND REMEMBER WHICH FORM WE USED, SO  *
+004146*  A LATER RESPONSE CODE 15 CAN BE ATTRIBUTED CORRECTLY.       *
+004148****************************************************************
+004170 2100-LOAD-PARTNER-FIELDS.
+004180     IF TP-DOCIN-FORM-IS-ALIAS
+004190         MOVE TP-DOCIN-ALIAS-ID-QUAL TO TP-AGAPI-ALIAS-ID-QUAL
+004200         MOVE TP-DOCIN-ALIAS-ID      TO TP-AGAPI-ALIAS-ID
+004210         SET TP100-FORM-IS-ALIAS     TO TRUE
+004220     ELSE
+004230         MOVE TP-DOCIN-CORP-ID-QUAL  TO TP-AGAPI-CORP-ID-QUAL
+004240         MOVE TP-DOCIN-CORP-ID       TO TP-AGAPI-CORP-ID
+004250         MOVE TP-DOCIN-DIV-ID-QUAL   TO TP-AGAPI-DIV-ID-QUAL
+004260         MOVE TP-DOCIN-DIV-ID        TO TP-AGAPI-DIV-ID
+004270         SET TP100-FORM-IS-PARTNER   TO TRUE
+004280     END-IF.
+004290 2100-EXIT.
+004300     EXIT.
+
+004310****************************************************************
+004320*  2150-LOAD-RESUBMIT-AREA - CARRY THE ORIGINAL BATCH ID AND   *
+004330*  SUBMISSION TIMESTAMP THROUGH TO THE API AND AUDIT TRAIL     *
+004340*  WHEN THIS DOCUMENT IS A RESUBMISSION OF AN EARLIER BATCH.   *
+004350****************************************************************
+004360 2150-LOAD-RESUBMIT-AREA.
+004370     MOVE TP-DOCIN-RESUBMIT-IND   TO TP-AGAPI-RESUBMIT-IND.
+004380     IF TP-DOCIN-IS-RESUBMISSION
+004390         MOVE TP-DOCIN-RESUBMIT-COUNT TO TP-AGAPI-RESUBMIT-COUNT
+004400         MOVE TP-DOCIN-ORIG-BATCH-ID  TO TP-AGAPI-ORIG-BATCH-ID
+004410         MOVE TP-DOCIN-ORIG-SUBMIT-TS TO TP-AGAPI-ORIG-SUBMIT-TS
+004420     ELSE
+004430         MOVE ZERO      TO TP-AGAPI-RESUBMIT-COUNT
+004440         MOVE SPACES    TO TP-AGAPI-ORIG-BATCH-ID
+004450                           TP-AGAPI-ORIG-SUBMIT-TS
+004460     END-IF.
+004470 2150-EXIT.
+004480     EXIT.
+
+004490****************************************************************
+004500*  2200-RECORD-SUCCESS - CHECKPOINT THE PARTNER'S PROGRESS AND *
+004510*  MARK THE DOCUMENT ID SEEN SO IT CANNOT BE MAPPED TWICE.     *
+004520****************************************************************
+004530 2200-RECORD-SUCCESS.
+004540     MOVE TP100-PARTNER-KEY      TO TP-CKPT-PARTNER-KEY.
+004550     MOVE TP-DOCIN-DOCUMENT-ID   TO TP-CKPT-LAST-DOCUMENT-ID.
+004560     MOVE TP100-CURRENT-DATE     TO TP-CKPT-CHECKPOINT-DATE.
+004570     MOVE TP100-CURRENT-TIME     TO TP-CKPT-CHECKPOINT-TIME.
+004580     REWRITE TP-CKPT-RECORD
+004590         INVALID KEY
+004600             WRITE TP-CKPT-RECORD
+004610     END-REWRITE.
+
+004620     MOVE TP100-PARTNER-KEY      TO TP-DUPCTL-PARTNER-KEY.
+004630     MOVE TP-DOCIN-DOCUMENT-ID   TO TP-DUPCTL-DOCUMENT-ID.
+004640     MOVE TP100-CURRENT-DATE     TO TP-DUPCTL-FIRST-DATE.
+004650     MOVE TP100-CURRENT-TIME     TO TP-DUPCTL-FIRST-TIME.
+004660     WRITE TP-DUPCTL-RECORD.
+004670 2200-EXIT.
+004680     EXIT.
+
+004690****************************************************************
+004700*  2300-HANDLE-MAPPING-FAILURE - SUSPEND THE DOCUMENT WHEN THE *
+004710*  FAILURE IS ON THE MAPPING SIDE, AND RESOLVE RESPONSE CODE   *
+004720*  15 INTO "NO PARTNER" OR "NO ALIAS" USING THE FORM WE        *
+004730*  ACTUALLY LOADED AT CALL TIME.                               *
+004740****************************************************************
+004750 2300-HANDLE-MAPPING-FAILURE.
+004760     IF TP-AGAPI-RESPONSE-CODE = 15
+004770         PERFORM 2350-REPORT-PARTNER-OR-ALIAS THRU 2350-EXIT
+004780     ELSE
+004790         DISPLAY 'TP100DRV - DOCUMENT ' TP-DOCIN-DOCUMENT-ID
+004800                  ' FAILED - ' TP-AGAPI-RESPONSE-MESSAGE
+004810     END-IF.
+
+004820     IF TP-AGAPI-MAP-ERROR OR TP-AGAPI-FINISH-ERROR
+004830           OR TP-AGAPI-ALGORITHM-IO-ERROR
+004840           OR TP-AGAPI-PARTNER-IO-ERROR
+004850         PERFORM 2400-WRITE-SUSPENSE-RECORD THRU 2400-EXIT
+004860     END-IF.
+004870 2300-EXIT.
+004880     EXIT.
+
+004890 2350-REPORT-PARTNER-OR-ALIAS.
+004900     IF TP100-FORM-IS-ALIAS
+004910         MOVE 'ALIAS ID NOT FOUND - ' TO TP100-MSG
+004920     ELSE
+004930         MOVE 'CORP/DIV PARTNER NOT FOUND - ' TO TP100-MSG
+004940     END-IF.
+004950     DISPLAY 'TP100DRV - DOCUMENT ' TP-DOCIN-DOCUMENT-ID ' - '
+004960              TP100-MSG TP-AGAPI-RESPONSE-MESSAGE.
+004970 2350-EXIT.
+004980     EXIT.
+
+004990****************************************************************
+005000*  2400-WRITE-SUSPENSE-RECORD                                  *
+005010****************************************************************
+005020 2400-WRITE-SUSPENSE-RECORD.
+005030     MOVE TP-DOCIN-DOCUMENT-ID       TO TP-SUSP-DOCUMENT-ID.
+005040     MOVE TP100-FORM-SW              TO TP-SUSP-PARTNER-FORM.
+005041     MOVE TP-DOCIN-APPLICATION-ID    TO TP-SUSP-APPLICATION-ID.
+005042     MOVE TP-DOCIN-VERSION           TO TP-SUSP-VERSION.
+005043     MOVE TP-DOCIN-TRACE-FLAG        TO TP-SUSP-TRACE-FLAG.
+005044     MOVE TP-DOCIN-VERSION-RELEASE   TO TP-SUSP-VERSION-RELEASE.
+005050     MOVE TP-DOCIN-CORP-ID-QUAL      TO TP-SUSP-CORP-ID-QUAL.
+005060     MOVE TP-DOCIN-CORP-ID           TO TP-SUSP-CORP-ID.
+005070     MOVE TP-DOCIN-DIV-ID-QUAL       TO TP-SUSP-DIV-ID-QUAL.
+005080     MOVE TP-DOCIN-DIV-ID            TO TP-SUSP-DIV-ID.
+005090     MOVE TP-DOCIN-ALIAS-ID-QUAL     TO TP-SUSP-ALIAS-ID-QUAL.
+005100     MOVE TP-DOCIN-ALIAS-ID          TO TP-SUSP-ALIAS-ID.
+005110     MOVE TP-AGAPI-RESPONSE-CODE     TO TP-SUSP-RESPONSE-CODE.
+005120     MOVE TP-AGAPI-RESPONSE-MESSAGE  TO TP-SUSP-RESPONSE-MESSAGE.
+005130     MOVE TP100-CURRENT-DATE         TO TP-SUSP-FAIL-DATE.
+005140     MOVE TP100-CURRENT-TIME         TO TP-SUSP-FAIL-TIME.
+005145     PERFORM 2070-SET-ORIG-BATCH THRU 2070-EXIT.
+005160     MOVE TP-DOCIN-BATCH-ID          TO TP-SUSP-RESUBMIT-BATCH-ID.
+005170     MOVE TP-DOCIN-RESUBMIT-COUNT    TO TP-SUSP-RESUBMIT-COUNT.
+005180     SET TP-SUSP-PENDING-REVIEW      TO TRUE.
+005190     WRITE TP-SUSP-RECORD.
+005200 2400-EXIT.
+005210     EXIT.
+
+005220****************************************************************
+005230*  2900-READ-NEXT-DOCUMENT                                     *
+005240****************************************************************
+005250 2900-READ-NEXT-DOCUMENT.
+005260     READ TPDOCIN-FILE
+005270         AT END
+005280             SET TP100-NO-MORE-DOCUMENTS TO TRUE
+005290     END-READ.
+005300 2900-EXIT.
+005310     EXIT.
+
+005320****************************************************************
+005330*  8000-FINISH-MAPPING                                         *
+005340****************************************************************
+005350 8000-FINISH-MAPPING.
+005360     MOVE SPACES TO TP-AGAPI-DOCUMENT-ID.
+005370     SET TP-AGAPI-FINISH-MAPPING TO TRUE.
+005380     CALL 'TPAGAPI' USING TP-API-CB.
+005390     PERFORM 1600-WRITE-ACTIVITY-LOG THRU 1600-EXIT.
+005400     PERFORM 1700-WRITE-TRACE-RECORD THRU 1700-EXIT.
+005410     IF NOT TP-AGAPI-ALL-OKAY
+005420         DISPLAY 'TP100DRV - FINISH-MAPPING FAILED - '
+005430                  TP-AGAPI-RESPONSE-MESSAGE
+005440     END-IF.
+005450 8000-EXIT.
+005460     EXIT.
+
+005470****************************************************************
+005480*  9000-TERMINATE - CLOSE WHATEVER WE MANAGED TO OPEN.         *
+005490****************************************************************
+005500 9000-TERMINATE.
+005505     CLOSE TPDOCIN-FILE.
+005540     IF TP100-ARD-IS-VALID
+005550         CLOSE TPACTLOG-FILE
+005560         CLOSE TPSUSPF-FILE
+005570         CLOSE TPTRCLOG-FILE
+005580         CLOSE TPCKPTF-FILE
+005590         CLOSE TPDUPCTL-FILE
+005600     END-IF.
+005610 9000-EXIT.
+005620     EXIT.
+
+005630 END PROGRAM TP100DRV.
