@@ -0,0 +1,248 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    TP400MTR.
+000120 AUTHOR.        D L ROSS.
+000130 INSTALLATION.  EDI OPERATIONS - MFT.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170*  TP400MTR                                                      *
+000180*                                                                *
+000190*  VERSION MIGRATION TRACKING REPORT.  READS TPACTLOG AND LISTS  *
+000200*  EVERY CORP/DIV/ALIAS PARTNER STILL SUBMITTING UNDER           *
+000210*  TP-AGAPI-VERSION 0100 INSTEAD OF THE CURRENT 0200, SO THE     *
+000220*  MIGRATION TEAM CAN SEE WHO STILL NEEDS TO MOVE WITHOUT HAVING *
+000230*  TO TRAWL RAW JOB OUTPUT.  A PARTNER THAT SUBMITTED UNDER BOTH *
+000240*  VERSIONS ON THE SAME DAY IS STILL FLAGGED, SINCE ANY 0100     *
+000250*  TRAFFIC AT ALL MEANS THE MIGRATION IS NOT YET COMPLETE FOR IT.*
+000260*                                                                *
+000270*  MODIFICATION HISTORY                                          *
+000280*  --------------------                                          *
+000290*  2026-08-09  DLR  NEW PROGRAM.                                 *
+000295*  2026-08-09  DLR  ADDED A TP-ACTLOG-RUN-DATE FILTER TO          *
+000296*                    2000-ACCUMULATE-TODAY - TPACTLOG IS NEVER    *
+000297*                    ROTATED, SO WITHOUT IT THIS TALLIED THE      *
+000298*                    ENTIRE LIFETIME OF 0100 TRAFFIC EVERY RUN.   *
+000299*  2026-08-09  DLR  2000-ACCUMULATE-TODAY NOW ALSO REQUIRES        *
+000301*                    TP-ACTLOG-IS-PERFORM-MAPPING - THE RUN'S      *
+000302*                    FINISH-MAPPING BOOKEND RECORD CARRIES THE     *
+000303*                    FIRST DOCUMENT'S VERSION AND WAS PHANTOM-     *
+000304*                    COUNTING ONE EXTRA 0100 DOCUMENT EVERY RUN.   *
+000305******************************************************************
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER.   IBM-370.
+000340 OBJECT-COMPUTER.   IBM-370.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT TPACTLOG-FILE  ASSIGN TO TPACTLOG
+000380         ORGANIZATION IS SEQUENTIAL
+000390         FILE STATUS IS TPACTLOG-STATUS.
+
+000400     SELECT TPMTRRPT-FILE  ASSIGN TO TPMTRRPT
+000410         ORGANIZATION IS SEQUENTIAL
+000420         FILE STATUS IS TPMTRRPT-STATUS.
+
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  TPACTLOG-FILE
+000460     LABEL RECORDS ARE STANDARD.
+000470     COPY TPACTLOG.
+
+000480 FD  TPMTRRPT-FILE
+000490     LABEL RECORDS ARE STANDARD.
+000500 01  TP-MTRRPT-LINE                PIC X(132).
+
+000510 WORKING-STORAGE SECTION.
+000520 77  TPACTLOG-STATUS             PIC X(02) VALUE '00'.
+000530 77  TPMTRRPT-STATUS             PIC X(02) VALUE '00'.
+
+000540 77  TP400-EOF-SW                PIC X(01) VALUE 'N'.
+000550     88  TP400-NO-MORE-ACTIVITY         VALUE 'Y'.
+000560 77  TP400-TABLE-FULL-SW         PIC X(01) VALUE 'N'.
+000570     88  TP400-TABLE-IS-FULL            VALUE 'Y'.
+000580 77  TP400-RUN-DATE               PIC 9(08) VALUE ZERO.
+000590 77  TP400-IX                     PIC 9(04) VALUE ZERO.
+000600 77  TP400-SUB                    PIC 9(04) VALUE ZERO.
+000610 77  TP400-WS-PARTNER-KEY         PIC X(78) VALUE SPACES.
+000620 77  TP400-TOTAL-0100-COUNT       PIC 9(07) VALUE ZERO.
+
+000630******************************************************************
+000640*  ONE ENTRY PER DISTINCT PARTNER SEEN SUBMITTING UNDER VERSION  *
+000650*  0100 IN TODAY'S ACTIVITY LOG.  500 ENTRIES IS AMPLE.          *
+000660******************************************************************
+000670 01  TP400-LEGACY-TABLE.
+000680     05  TP400-LEGACY-ENTRY OCCURS 500 TIMES
+000690                            INDEXED BY TP400-TX.
+000700         10  TP400-L-PARTNER-FORM    PIC X(01).
+000710         10  TP400-L-PARTNER-KEY     PIC X(78).
+000720         10  TP400-L-COUNT           PIC 9(07).
+
+000730 01  TP400-HEADING-1.
+000740     05  FILLER                     PIC X(42)
+000750         VALUE 'TP400MTR - VERSION 0100 MIGRATION REPORT'.
+000760     05  FILLER                     PIC X(02) VALUE SPACES.
+000770     05  FILLER                     PIC X(11) VALUE 'RUN DATE: '.
+000780     05  TP400-H1-DATE              PIC 9(08).
+
+000790 01  TP400-HEADING-2.
+000800     05  FILLER                     PIC X(10) VALUE 'FORM'.
+000810     05  FILLER                     PIC X(78)
+000820         VALUE 'PARTNER/ALIAS KEY'.
+000830     05  FILLER                     PIC X(08) VALUE 'COUNT'.
+
+000840 01  TP400-DETAIL-LINE.
+000850     05  TP400-D-PARTNER-FORM       PIC X(08).
+000860     05  FILLER                     PIC X(02) VALUE SPACE.
+000870     05  TP400-D-PARTNER-KEY        PIC X(78).
+000880     05  FILLER                     PIC X(02) VALUE SPACE.
+000890     05  TP400-D-COUNT              PIC ZZZ,ZZ9.
+
+000900 01  TP400-SUMMARY-LINE.
+000910     05  FILLER                     PIC X(30)
+000920         VALUE 'TOTAL VERSION 0100 DOCUMENTS:'.
+000930     05  FILLER                     PIC X(02) VALUE SPACES.
+000940     05  TP400-S-TOTAL-COUNT        PIC ZZZ,ZZ9.
+
+000950 PROCEDURE DIVISION.
+000960******************************************************************
+000970*  0000-MAINLINE                                                 *
+000980******************************************************************
+000990 0000-MAINLINE.
+001000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001010     PERFORM 2000-ACCUMULATE-TODAY THRU 2000-EXIT
+001020         UNTIL TP400-NO-MORE-ACTIVITY.
+001030     PERFORM 3000-PRODUCE-REPORT THRU 3000-EXIT.
+001040     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001050     GOBACK.
+
+001060******************************************************************
+001070*  1000-INITIALIZE                                               *
+001080******************************************************************
+001090 1000-INITIALIZE.
+001100     ACCEPT TP400-RUN-DATE FROM DATE YYYYMMDD.
+001110     MOVE TP400-RUN-DATE TO TP400-H1-DATE.
+001120     OPEN INPUT  TPACTLOG-FILE.
+001130     OPEN OUTPUT TPMTRRPT-FILE.
+001140     PERFORM 2900-READ-NEXT-ACTIVITY THRU 2900-EXIT.
+001150 1000-EXIT.
+001160     EXIT.
+
+001170******************************************************************
+001180*  2000-ACCUMULATE-TODAY - TALLY ONLY THOSE ACTIVITY LOG RECORDS *
+001190*  LOGGED TODAY UNDER TP-AGAPI-VERSION 0100.  THE RUN-DATE TEST  *
+001195*  IS REQUIRED BECAUSE TPACTLOG IS NEVER ROTATED - WITHOUT IT THIS
+001197*  WOULD REPORT THE ENTIRE LIFETIME OF 0100 TRAFFIC EVERY RUN.   *
+001198*  THE PERFORM-MAPPING TEST KEEPS OUT THE INITIALIZE-MAPPING/    *
+001199*  FINISH-MAPPING BOOKEND RECORDS, WHICH CARRY A FIXED VERSION   *
+001201*  FROM THE FIRST DOCUMENT RATHER THAN REAL PER-DOCUMENT DATA.   *
+001202******************************************************************
+001210 2000-ACCUMULATE-TODAY.
+001220     IF TP-ACTLOG-VERSION = '0100'
+001222        AND TP-ACTLOG-RUN-DATE = TP400-RUN-DATE
+001224        AND TP-ACTLOG-IS-PERFORM-MAPPING
+001230         PERFORM 2100-BUILD-PARTNER-KEY THRU 2100-EXIT
+001240         PERFORM 2200-FIND-OR-ADD-ENTRY THRU 2200-EXIT
+001250         IF NOT TP400-TABLE-IS-FULL
+001260             ADD 1 TO TP400-L-COUNT(TP400-TX)
+001270             ADD 1 TO TP400-TOTAL-0100-COUNT
+001280         END-IF
+001290     END-IF.
+001300     PERFORM 2900-READ-NEXT-ACTIVITY THRU 2900-EXIT.
+001310 2000-EXIT.
+001320     EXIT.
+
+001330 2100-BUILD-PARTNER-KEY.
+001340     IF TP-ACTLOG-FORM-IS-ALIAS
+001350         MOVE TP-ACTLOG-ALIAS-ID-QUAL
+001360             TO TP400-WS-PARTNER-KEY(1:4)
+001370         MOVE TP-ACTLOG-ALIAS-ID
+001380             TO TP400-WS-PARTNER-KEY(5:35)
+001390         MOVE SPACES TO TP400-WS-PARTNER-KEY(40:39)
+001400     ELSE
+001410         MOVE TP-ACTLOG-CORP-ID-QUAL
+001420             TO TP400-WS-PARTNER-KEY(1:4)
+001430         MOVE TP-ACTLOG-CORP-ID
+001440             TO TP400-WS-PARTNER-KEY(5:35)
+001450         MOVE TP-ACTLOG-DIV-ID-QUAL
+001460             TO TP400-WS-PARTNER-KEY(40:4)
+001470         MOVE TP-ACTLOG-DIV-ID
+001480             TO TP400-WS-PARTNER-KEY(44:35)
+001490     END-IF.
+001500 2100-EXIT.
+001510     EXIT.
+
+001520******************************************************************
+001530*  2200-FIND-OR-ADD-ENTRY - LINEAR SEARCH IS ACCEPTABLE HERE: THE*
+001540*  TABLE HOLDS AT MOST A FEW HUNDRED DISTINCT LEGACY PARTNERS.   *
+001550******************************************************************
+001560 2200-FIND-OR-ADD-ENTRY.
+001570     SET TP400-TX TO 1.
+001580     SEARCH TP400-LEGACY-ENTRY
+001590         AT END
+001600             PERFORM 2250-ADD-NEW-ENTRY THRU 2250-EXIT
+001610         WHEN TP400-L-PARTNER-FORM(TP400-TX)
+001620                 = TP-ACTLOG-PARTNER-FORM
+001630          AND TP400-L-PARTNER-KEY(TP400-TX) = TP400-WS-PARTNER-KEY
+001640             CONTINUE
+001650     END-SEARCH.
+001660 2200-EXIT.
+001670     EXIT.
+
+001680 2250-ADD-NEW-ENTRY.
+001690     ADD 1 TO TP400-IX.
+001700     IF TP400-IX > 500
+001710         MOVE 'Y' TO TP400-TABLE-FULL-SW
+001720         SUBTRACT 1 FROM TP400-IX
+001730     ELSE
+001740         SET TP400-TX TO TP400-IX
+001750         MOVE TP-ACTLOG-PARTNER-FORM
+001760             TO TP400-L-PARTNER-FORM(TP400-TX)
+001770         MOVE TP400-WS-PARTNER-KEY
+001780             TO TP400-L-PARTNER-KEY(TP400-TX)
+001790         MOVE ZERO TO TP400-L-COUNT(TP400-TX)
+001800     END-IF.
+001810 2250-EXIT.
+001820     EXIT.
+
+001830 2900-READ-NEXT-ACTIVITY.
+001840     READ TPACTLOG-FILE
+001850         AT END
+001860             MOVE 'Y' TO TP400-EOF-SW
+001870     END-READ.
+001880 2900-EXIT.
+001890     EXIT.
+
+001900******************************************************************
+001910*  3000-PRODUCE-REPORT                                           *
+001920******************************************************************
+001930 3000-PRODUCE-REPORT.
+001940     WRITE TP-MTRRPT-LINE FROM TP400-HEADING-1.
+001950     WRITE TP-MTRRPT-LINE FROM TP400-HEADING-2.
+001960     PERFORM 3100-PRINT-ENTRY THRU 3100-EXIT
+001970         VARYING TP400-SUB FROM 1 BY 1
+001980         UNTIL TP400-SUB > TP400-IX.
+001990     MOVE TP400-TOTAL-0100-COUNT TO TP400-S-TOTAL-COUNT.
+002000     WRITE TP-MTRRPT-LINE FROM TP400-SUMMARY-LINE.
+002010 3000-EXIT.
+002020     EXIT.
+
+002030 3100-PRINT-ENTRY.
+002040     IF TP400-L-PARTNER-FORM(TP400-SUB) = 'A'
+002050         MOVE 'ALIAS' TO TP400-D-PARTNER-FORM
+002060     ELSE
+002070         MOVE 'CORP/DIV' TO TP400-D-PARTNER-FORM
+002080     END-IF.
+002090     MOVE TP400-L-PARTNER-KEY(TP400-SUB) TO TP400-D-PARTNER-KEY.
+002100     MOVE TP400-L-COUNT(TP400-SUB)       TO TP400-D-COUNT.
+002110     WRITE TP-MTRRPT-LINE FROM TP400-DETAIL-LINE.
+002120 3100-EXIT.
+002130     EXIT.
+
+002140******************************************************************
+002150*  9000-TERMINATE                                                *
+002160******************************************************************
+002170 9000-TERMINATE.
+002180     CLOSE TPACTLOG-FILE.
+002190     CLOSE TPMTRRPT-FILE.
+002200 9000-EXIT.
+002210     EXIT.
