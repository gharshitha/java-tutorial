@@ -0,0 +1,20 @@
+000100****************************************************************
+000110*  TPARDREG                                                    *
+000120*  TRADING PARTNER AGAPI APPLICATION (ARD) REGISTRY RECORD.    *
+000130*                                                               *
+000140*  SHOP-MAINTAINED LIST OF VALID TP-AGAPI-APPLICATION-ID       *
+000150*  VALUES.  TP100DRV LOOKS UP THE APPLICATION ID AGAINST THIS  *
+000160*  FILE BEFORE ISSUING INITIALIZE-MAPPING SO A BAD ARD NAME    *
+000170*  FAILS THE JOB AT STARTUP RATHER THAN SURFACING LATER AS A   *
+000180*  GENERIC TP-AGAPI-NO-APPLICATION RESPONSE.                   *
+000190*                                                               *
+000200*  MODIFICATION HISTORY                                       *
+000210*  --------------------                                       *
+000220*  2026-08-09  DLR  NEW MEMBER.                                *
+000230****************************************************************
+000240 01              TP-ARDREG-RECORD.
+000250     05          TP-ARDREG-APPLICATION-ID       PIC X(10).
+000260     05          TP-ARDREG-DESCRIPTION          PIC X(40).
+000270     05          TP-ARDREG-ACTIVE-IND           PIC X(01).
+000280         88      TP-ARDREG-ACTIVE               VALUE 'Y'.
+000290         88      TP-ARDREG-INACTIVE              VALUE 'N'.
