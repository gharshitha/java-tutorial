@@ -0,0 +1,20 @@
+000100****************************************************************
+000110*  TPDUPCTL                                                    *
+000120*  TRADING PARTNER AGAPI DUPLICATE-DOCUMENT CONTROL RECORD.    *
+000130*                                                               *
+000140*  ONE RECORD PER PARTNER-KEY/DOCUMENT-ID THAT HAS ALREADY     *
+000150*  BEEN DRIVEN SUCCESSFULLY THROUGH PERFORM-MAPPING.           *
+000160*  TP100DRV CHECKS THIS FILE BEFORE EVERY CALL SO A            *
+000170*  REPROCESSED OR RE-TRANSMITTED EDI DOCUMENT IS HELD RATHER   *
+000180*  THAN CREATING A DUPLICATE DOWNSTREAM TRANSACTION.           *
+000190*                                                               *
+000200*  MODIFICATION HISTORY                                       *
+000210*  --------------------                                       *
+000220*  2026-08-09  DLR  NEW MEMBER.                                *
+000230****************************************************************
+000240 01              TP-DUPCTL-RECORD.
+000250     05          TP-DUPCTL-KEY.
+000260         10      TP-DUPCTL-PARTNER-KEY          PIC X(78).
+000270         10      TP-DUPCTL-DOCUMENT-ID          PIC X(45).
+000280     05          TP-DUPCTL-FIRST-DATE           PIC 9(08).
+000290     05          TP-DUPCTL-FIRST-TIME           PIC 9(06).
