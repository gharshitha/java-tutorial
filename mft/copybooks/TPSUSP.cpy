@@ -0,0 +1,53 @@
+000100****************************************************************
+000110*  TPSUSP                                                      *
+000120*  TRADING PARTNER AGAPI SUSPENSE RECORD.                      *
+000130*                                                               *
+000140*  WRITTEN BY TP100DRV WHENEVER TP-AGAPI-RESPONSE-CODE COMES   *
+000150*  BACK AS A MAPPING-SIDE FAILURE (MAP-ERROR, FINISH-ERROR,    *
+000160*  ALGORITHM-IO-ERROR OR PARTNER-IO-ERROR) SO THE DOCUMENT CAN *
+000170*  BE REVIEWED AND RESUBMITTED BY HAND INSTEAD OF BEING LOST.  *
+000180*  TP500RSB READS THIS FILE BACK TO DRIVE RESUBMISSION.        *
+000190*                                                               *
+000200*  MODIFICATION HISTORY                                       *
+000210*  --------------------                                       *
+000220*  2026-08-09  DLR  NEW MEMBER.                                *
+000230*  2026-08-09  DLR  ADDED ORIGINAL-BATCH RESUBMISSION FIELDS   *
+000240*                    SO A SUSPENDED DOCUMENT CARRIES ITS       *
+000250*                    ORIGINAL BATCH ID/TIMESTAMP FORWARD.      *
+000260*  2026-08-09  DLR  ADDED APPLICATION-ID/VERSION/TRACE-FLAG/   *
+000270*                    VERSION-RELEASE SO TP500RSB HAS EVERY     *
+000280*                    FIELD TPDOCIN NEEDS TO REBUILD A FEED     *
+000290*                    RECORD WITHOUT GOING BACK TO THE ORIGINAL *
+000300*                    BATCH.                                    *
+000310*  2026-08-09  DLR  ADDED RESUBMIT-BATCH-ID - DISTINCT FROM    *
+000320*                    ORIG-BATCH-ID - SO A DOCUMENT THAT FAILS  *
+000330*                    AGAIN ON RESUBMISSION POINTS BACK AT THE  *
+000340*                    TP500RSB RUN THAT FED IT, NOT JUST THE    *
+000350*                    ORIGINAL FAILING RUN.                     *
+000360****************************************************************
+000370 01              TP-SUSP-RECORD.
+000380     05          TP-SUSP-DOCUMENT-ID            PIC X(45).
+000390     05          TP-SUSP-PARTNER-FORM           PIC X(01).
+000400         88      TP-SUSP-FORM-IS-PARTNER        VALUE 'P'.
+000410         88      TP-SUSP-FORM-IS-ALIAS          VALUE 'A'.
+000420     05          TP-SUSP-APPLICATION-ID         PIC X(10).
+000430     05          TP-SUSP-VERSION                PIC X(04).
+000440     05          TP-SUSP-TRACE-FLAG             PIC 9(04).
+000450     05          TP-SUSP-VERSION-RELEASE        PIC X(12).
+000460     05          TP-SUSP-CORP-ID-QUAL           PIC X(04).
+000470     05          TP-SUSP-CORP-ID                PIC X(35).
+000480     05          TP-SUSP-DIV-ID-QUAL            PIC X(04).
+000490     05          TP-SUSP-DIV-ID                 PIC X(35).
+000500     05          TP-SUSP-ALIAS-ID-QUAL          PIC X(04).
+000510     05          TP-SUSP-ALIAS-ID               PIC X(35).
+000520     05          TP-SUSP-RESPONSE-CODE          PIC 9(04).
+000530     05          TP-SUSP-RESPONSE-MESSAGE       PIC X(80).
+000540     05          TP-SUSP-FAIL-DATE              PIC 9(08).
+000550     05          TP-SUSP-FAIL-TIME              PIC 9(06).
+000560     05          TP-SUSP-ORIG-BATCH-ID          PIC X(20).
+000570     05          TP-SUSP-ORIG-SUBMIT-TS         PIC X(26).
+000580     05          TP-SUSP-RESUBMIT-BATCH-ID      PIC X(20).
+000590     05          TP-SUSP-RESUBMIT-COUNT         PIC 9(03).
+000600     05          TP-SUSP-STATUS                 PIC X(01).
+000610         88      TP-SUSP-PENDING-REVIEW         VALUE 'P'.
+000620         88      TP-SUSP-RESUBMITTED            VALUE 'R'.
