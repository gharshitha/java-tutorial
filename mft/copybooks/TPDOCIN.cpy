@@ -0,0 +1,36 @@
+000100****************************************************************
+000110*  TPDOCIN                                                     *
+000120*  TRADING PARTNER AGAPI MAPPING WORK-QUEUE RECORD.            *
+000130*                                                               *
+000140*  ONE RECORD PER DOCUMENT TO BE DRIVEN THROUGH THE            *
+000150*  INITIALIZE-MAPPING/PERFORM-MAPPING/FINISH-MAPPING CYCLE BY  *
+000160*  TP100DRV.  TP500RSB BUILDS THIS FEED FROM TPSUSP WHEN       *
+000170*  RESUBMITTING A PREVIOUSLY FAILED DOCUMENT, SETTING THE      *
+000180*  RESUBMIT-IND/ORIG-BATCH FIELDS SO THE RUN IS FLAGGED AS A   *
+000190*  RESUBMISSION RATHER THAN A BRAND-NEW DOCUMENT.              *
+000200*                                                               *
+000210*  MODIFICATION HISTORY                                       *
+000220*  --------------------                                       *
+000230*  2026-08-09  DLR  NEW MEMBER.                                *
+000240****************************************************************
+000250 01              TP-DOCIN-RECORD.
+000260     05          TP-DOCIN-BATCH-ID               PIC X(20).
+000270     05          TP-DOCIN-APPLICATION-ID          PIC X(10).
+000280     05          TP-DOCIN-VERSION                 PIC X(04).
+000290     05          TP-DOCIN-PARTNER-FORM            PIC X(01).
+000300         88      TP-DOCIN-FORM-IS-PARTNER         VALUE 'P'.
+000310         88      TP-DOCIN-FORM-IS-ALIAS           VALUE 'A'.
+000320     05          TP-DOCIN-CORP-ID-QUAL            PIC X(04).
+000330     05          TP-DOCIN-CORP-ID                 PIC X(35).
+000340     05          TP-DOCIN-DIV-ID-QUAL             PIC X(04).
+000350     05          TP-DOCIN-DIV-ID                  PIC X(35).
+000360     05          TP-DOCIN-ALIAS-ID-QUAL           PIC X(04).
+000370     05          TP-DOCIN-ALIAS-ID                PIC X(35).
+000380     05          TP-DOCIN-DOCUMENT-ID             PIC X(45).
+000390     05          TP-DOCIN-TRACE-FLAG              PIC 9(04).
+000400     05          TP-DOCIN-VERSION-RELEASE         PIC X(12).
+000410     05          TP-DOCIN-RESUBMIT-IND            PIC X(01).
+000420         88      TP-DOCIN-IS-RESUBMISSION         VALUE 'Y'.
+000430     05          TP-DOCIN-RESUBMIT-COUNT           PIC 9(03).
+000440     05          TP-DOCIN-ORIG-BATCH-ID           PIC X(20).
+000450     05          TP-DOCIN-ORIG-SUBMIT-TS          PIC X(26).
