@@ -0,0 +1,86 @@
+000100****************************************************************
+000110*  TPIAGCCB                                                    *
+000120*  TRADING PARTNER 2.4  COPYRIGHT 1994 BY TSI.                 *
+000130*  APPLICATION GATEWAY API CONTROL BLOCK.                      *
+000140*                                                               *
+000150*  THIS IS THE WORKING COPY OF THE CONTROL BLOCK ORIGINALLY    *
+000160*  SUPPLIED AS mft/Lab_Artifacts/WTX_Lab2/wrapped.cpy.  ALL    *
+000170*  TP1xx/TP2xx/TP3xx/TP4xx/TP5xx PROGRAMS COPY THIS MEMBER     *
+000180*  RATHER THAN THE LAB ARTIFACT SO THAT LOCAL EXTENSIONS (THE  *
+000190*  RESUBMISSION AREA, BELOW) ARE AVAILABLE TO ALL OF THEM.     *
+000200*                                                               *
+000210*  MODIFICATION HISTORY                                       *
+000220*  --------------------                                       *
+000230*  2026-08-09  DLR  REDEFINE THE TRAILING FILLER TO CARRY      *
+000240*                    ORIGINAL-BATCH RESUBMISSION METADATA      *
+000250*                    (BATCH ID, SUBMIT TIMESTAMP, RESUBMIT     *
+000260*                    COUNT/INDICATOR) THROUGH TO THE OUTBOUND  *
+000270*                    API AND THE SUSPENSE/AUDIT TRAIL.         *
+000280****************************************************************
+000290 01              TP-API-CB.
+000300   03            TP-AGAPI-CB.
+
+000310     05          TP-AGAPI-REQUEST               PIC X(40).
+000320         88      TP-AGAPI-INITIALIZE-REQUEST
+000330                   VALUE 'INITIALIZE-MAPPING'.
+000340         88      TP-AGAPI-PERFORM-MAPPING
+000350                   VALUE 'PERFORM-MAPPING'.
+000360         88      TP-AGAPI-FINISH-MAPPING
+000370                   VALUE 'FINISH-MAPPING'.
+
+000380     05          TP-AGAPI-VERSION               PIC X(04).
+000390         88      TP-AGAPI-VERSION-VALID         VALUES ARE '0100'
+000400                                                           '0200'.
+000410         88      TP-AGAPI-VERSION-0100          VALUE      '0100'.
+000420         88      TP-AGAPI-VERSION-0200          VALUE      '0200'.
+
+000430     05          TP-AGAPI-RESPONSE.
+000440         10      TP-AGAPI-RESPONSE-CODE         PIC 9(04) COMP.
+000450             88  TP-AGAPI-ALL-OKAY              VALUE 0.
+000460             88  TP-AGAPI-REQUEST-ERROR         VALUE 1.
+000470             88  TP-AGAPI-INITIALIZE-ERROR      VALUE 2.
+000480             88  TP-AGAPI-MAP-ERROR             VALUE 3.
+000490             88  TP-AGAPI-FINISH-ERROR          VALUE 4.
+000500             88  TP-AGAPI-UNKNOWN-LOOP-ID       VALUE 5.
+000510             88  TP-AGAPI-NO-ALGORITHM          VALUE 6.
+000520             88  TP-AGAPI-NO-PARTNER            VALUES    7 15.
+000530             88  TP-AGAPI-NO-APPLICATION        VALUE 8.
+000540             88  TP-AGAPI-ALGORITHM-IO-ERROR    VALUE 9.
+000550             88  TP-AGAPI-FATAL-GATEWAY-ERROR   VALUE 10.
+000560             88  TP-AGAPI-GATEWAY-WRITE-ERROR   VALUE 11.
+000570             88  TP-AGAPI-PARTNER-IO-ERROR      VALUE 12.
+000580             88  TP-AGAPI-BAD-VERSION           VALUE 13.
+000590             88  TP-AGAPI-BAD-NUMERIC-TYPE      VALUE 14.
+000600             88  TP-AGAPI-NO-ALIAS              VALUE 15.
+000610             88  TP-AGAPI-ACCESS-ERROR          VALUE 16.
+000620         10      TP-AGAPI-RESPONSE-MESSAGE      PIC X(80).
+000630     05          TP-AGAPI-APPLICATION-ID        PIC X(10).
+000640     05          TP-AGAPI-PARTNER.
+000650         10      TP-AGAPI-CORP-PARTNER.
+000660             15  TP-AGAPI-CORP-ID-QUAL          PIC X(04).
+000670             15  TP-AGAPI-CORP-ID               PIC X(35).
+000680         10      TP-AGAPI-DIV-PARTNER.
+000690             15  TP-AGAPI-DIV-ID-QUAL           PIC X(04).
+000700             15  TP-AGAPI-DIV-ID                PIC X(35).
+000710     05          TP-AGAPI-ALIAS REDEFINES
+000720                 TP-AGAPI-PARTNER.
+000730         10      TP-AGAPI-ALIAS-PARTNER.
+000740             15  TP-AGAPI-ALIAS-ID-QUAL         PIC X(04).
+000750             15  TP-AGAPI-ALIAS-ID              PIC X(35).
+000760         10      FILLER                         PIC X(39).
+000770     05          TP-AGAPI-DOCUMENT-ID           PIC X(45).
+000780     05          TP-AGAPI-TRACE-FLAG            PIC 9(4) COMP.
+000790         88      TP-AGAPI-TRACE-CB              VALUES   1  2.
+000800         88      TP-AGAPI-TRACE-INTERNAL        VALUE 2.
+000810     05          TP-AGAPI-VERSION-RELEASE       PIC X(12).
+000820     05          TP-AGAPI-FILLER-AREA           PIC X(88).
+000830     05          TP-AGAPI-RESUBMIT-AREA REDEFINES
+000840                 TP-AGAPI-FILLER-AREA.
+000850         10      TP-AGAPI-RESUBMIT-IND          PIC X(01).
+000860             88  TP-AGAPI-IS-RESUBMISSION       VALUE 'Y'.
+000870             88  TP-AGAPI-NOT-RESUBMISSION      VALUE 'N'
+000880                                                 FALSE 'N'.
+000890         10      TP-AGAPI-RESUBMIT-COUNT        PIC 9(03) COMP.
+000900         10      TP-AGAPI-ORIG-BATCH-ID         PIC X(20).
+000910         10      TP-AGAPI-ORIG-SUBMIT-TS        PIC X(26).
+000920         10      FILLER                         PIC X(39).
