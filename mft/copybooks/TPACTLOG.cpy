@@ -0,0 +1,59 @@
+000100****************************************************************
+000110*  TPACTLOG                                                    *
+000120*  TRADING PARTNER AGAPI ACTIVITY LOG RECORD.                  *
+000130*                                                               *
+000140*  ONE RECORD IS WRITTEN BY TP100DRV FOR EVERY INITIALIZE-      *
+000141*  MAPPING, PERFORM-MAPPING OR FINISH-MAPPING CALL ISSUED       *
+000142*  AGAINST TP-AGAPI-CB - ONLY THE PERFORM-MAPPING RECORDS CARRY *
+000143*  A REAL PER-DOCUMENT PARTNER IDENTITY AND RESPONSE.  THE      *
+000160*  DAILY EXCEPTION REPORT (TP200DXR), THE CORP/DIV HIERARCHY   *
+000170*  EXTRACT (TP300CDH) AND THE VERSION MIGRATION REPORT         *
+000180*  (TP400MTR) ALL READ THIS FILE AS THEIR SOURCE OF TRUTH,     *
+000181*  FILTERING TO TP-ACTLOG-IS-PERFORM-MAPPING SO THE             *
+000182*  INITIALIZE-MAPPING/FINISH-MAPPING BOOKEND RECORDS DO NOT     *
+000183*  GET COUNTED AS DOCUMENT ACTIVITY.                            *
+000190*  RATHER THAN RE-DRIVING THE API.                             *
+000200*                                                               *
+000210*  MODIFICATION HISTORY                                       *
+000220*  --------------------                                       *
+000230*  2026-08-09  DLR  NEW MEMBER.                                *
+000235*  2026-08-09  DLR  ADDED ORIG-SUBMIT-TS TO MATCH THE          *
+000236*                    ORIG-BATCH-ID/ORIG-SUBMIT-TS PAIR ALREADY *
+000237*                    CARRIED ON THE CONTROL BLOCK AND TPSUSP.  *
+000238*  2026-08-09  DLR  ADDED RESUBMIT-BATCH-ID SO THE RUN THAT    *
+000239*                    FED THIS CALL BACK IN - AS OPPOSED TO THE *
+000240*                    ORIGINAL FAILING RUN - CAN BE TRACED.     *
+000242*  2026-08-09  DLR  ADDED 88-LEVELS ON REQUEST-TYPE SO READERS *
+000243*                    CAN FILTER OUT THE INITIALIZE-MAPPING/     *
+000244*                    FINISH-MAPPING BOOKEND RECORDS, WHICH      *
+000245*                    CARRY NO REAL PER-DOCUMENT PARTNER DATA.   *
+000246****************************************************************
+000250 01              TP-ACTLOG-RECORD.
+000260     05          TP-ACTLOG-RUN-DATE             PIC 9(08).
+000270     05          TP-ACTLOG-RUN-TIME             PIC 9(06).
+000280     05          TP-ACTLOG-REQUEST-TYPE         PIC X(20).
+000281         88      TP-ACTLOG-IS-INITIALIZE-MAPPING
+000282                                     VALUE 'INITIALIZE-MAPPING'.
+000283         88      TP-ACTLOG-IS-PERFORM-MAPPING
+000284                                     VALUE 'PERFORM-MAPPING'.
+000285         88      TP-ACTLOG-IS-FINISH-MAPPING
+000286                                     VALUE 'FINISH-MAPPING'.
+000290     05          TP-ACTLOG-RESPONSE-CODE        PIC 9(04).
+000300     05          TP-ACTLOG-RESPONSE-MESSAGE     PIC X(80).
+000310     05          TP-ACTLOG-APPLICATION-ID       PIC X(10).
+000320     05          TP-ACTLOG-VERSION              PIC X(04).
+000330     05          TP-ACTLOG-PARTNER-FORM         PIC X(01).
+000340         88      TP-ACTLOG-FORM-IS-PARTNER      VALUE 'P'.
+000350         88      TP-ACTLOG-FORM-IS-ALIAS        VALUE 'A'.
+000360     05          TP-ACTLOG-CORP-ID-QUAL         PIC X(04).
+000370     05          TP-ACTLOG-CORP-ID              PIC X(35).
+000380     05          TP-ACTLOG-DIV-ID-QUAL          PIC X(04).
+000390     05          TP-ACTLOG-DIV-ID               PIC X(35).
+000400     05          TP-ACTLOG-ALIAS-ID-QUAL        PIC X(04).
+000410     05          TP-ACTLOG-ALIAS-ID             PIC X(35).
+000420     05          TP-ACTLOG-DOCUMENT-ID          PIC X(45).
+000430     05          TP-ACTLOG-RESUBMIT-IND         PIC X(01).
+000440     05          TP-ACTLOG-RESUBMIT-COUNT       PIC 9(03).
+000450     05          TP-ACTLOG-ORIG-BATCH-ID        PIC X(20).
+000460     05          TP-ACTLOG-ORIG-SUBMIT-TS       PIC X(26).
+000465     05          TP-ACTLOG-RESUBMIT-BATCH-ID    PIC X(20).
