@@ -0,0 +1,18 @@
+000100****************************************************************
+000110*  TPCKPT                                                      *
+000120*  TRADING PARTNER AGAPI CHECKPOINT/RESTART RECORD.            *
+000130*                                                               *
+000140*  ONE RECORD PER PARTNER (OR ALIAS) KEY.  TP100DRV REWRITES   *
+000150*  THE RECORD AFTER EVERY SUCCESSFUL PERFORM-MAPPING CALL SO   *
+000160*  THAT A RESTARTED JOB CAN SKIP PAST DOCUMENTS ALREADY MAPPED *
+000170*  INSTEAD OF REPROCESSING THE PARTNER'S ENTIRE DOCUMENT SET.  *
+000180*                                                               *
+000190*  MODIFICATION HISTORY                                       *
+000200*  --------------------                                       *
+000210*  2026-08-09  DLR  NEW MEMBER.                                *
+000220****************************************************************
+000230 01              TP-CKPT-RECORD.
+000240     05          TP-CKPT-PARTNER-KEY            PIC X(78).
+000250     05          TP-CKPT-LAST-DOCUMENT-ID       PIC X(45).
+000260     05          TP-CKPT-CHECKPOINT-DATE        PIC 9(08).
+000270     05          TP-CKPT-CHECKPOINT-TIME        PIC 9(06).
