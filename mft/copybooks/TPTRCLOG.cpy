@@ -0,0 +1,29 @@
+000100****************************************************************
+000110*  TPTRCLOG                                                    *
+000120*  TRADING PARTNER AGAPI TRACE LOG RECORD.                     *
+000130*                                                               *
+000140*  WRITTEN BY TP100DRV WHENEVER TP-AGAPI-TRACE-CB IS ON (FLAG  *
+000150*  1 OR 2) SO A DETAILED, PERSISTENT TRACE OF THE CONTROL      *
+000160*  BLOCK'S KEY VALUES IS AVAILABLE TO HAND TO TSI SUPPORT      *
+000170*  AFTER THE FACT, INSTEAD OF HAVING TO WATCH THE JOB RUN      *
+000180*  LIVE TO CATCH TP-AGAPI-TRACE-INTERNAL OUTPUT.               *
+000190*                                                               *
+000200*  MODIFICATION HISTORY                                       *
+000210*  --------------------                                       *
+000220*  2026-08-09  DLR  NEW MEMBER.                                *
+000230****************************************************************
+000240 01              TP-TRCLOG-RECORD.
+000250     05          TP-TRCLOG-DATE                 PIC 9(08).
+000260     05          TP-TRCLOG-TIME                 PIC 9(06).
+000270     05          TP-TRCLOG-DOCUMENT-ID           PIC X(45).
+000280     05          TP-TRCLOG-PARTNER-FORM          PIC X(01).
+000290     05          TP-TRCLOG-CORP-ID-QUAL          PIC X(04).
+000300     05          TP-TRCLOG-CORP-ID               PIC X(35).
+000310     05          TP-TRCLOG-DIV-ID-QUAL           PIC X(04).
+000320     05          TP-TRCLOG-DIV-ID                PIC X(35).
+000330     05          TP-TRCLOG-ALIAS-ID-QUAL         PIC X(04).
+000340     05          TP-TRCLOG-ALIAS-ID              PIC X(35).
+000350     05          TP-TRCLOG-REQUEST-TYPE          PIC X(20).
+000360     05          TP-TRCLOG-RESPONSE-CODE         PIC 9(04).
+000370     05          TP-TRCLOG-TRACE-LEVEL           PIC 9(04).
+000380     05          TP-TRCLOG-TRACE-TEXT            PIC X(80).
