@@ -0,0 +1,22 @@
+000100****************************************************************
+000110*  TPCORPDIV                                                   *
+000120*  TRADING PARTNER CORP/DIV HIERARCHY DIRECTORY RECORD.        *
+000130*                                                               *
+000140*  ONE RECORD PER DISTINCT TP-AGAPI-CORP-PARTNER/              *
+000150*  TP-AGAPI-DIV-PARTNER PAIRING ACTUALLY SEEN ON THE ACTIVITY  *
+000160*  LOG.  BUILT BY TP300CDH AS A BATCH-SIDE PARTNER HIERARCHY   *
+000170*  AUDIT TOOL, INDEPENDENT OF THE ONLINE "PARTNERS" SCREENS.   *
+000180*                                                               *
+000190*  MODIFICATION HISTORY                                       *
+000200*  --------------------                                       *
+000210*  2026-08-09  DLR  NEW MEMBER.                                *
+000220****************************************************************
+000230 01              TP-CORPDIV-RECORD.
+000240     05          TP-CORPDIV-KEY.
+000250         10      TP-CORPDIV-CORP-ID-QUAL        PIC X(04).
+000260         10      TP-CORPDIV-CORP-ID             PIC X(35).
+000270         10      TP-CORPDIV-DIV-ID-QUAL         PIC X(04).
+000280         10      TP-CORPDIV-DIV-ID              PIC X(35).
+000290     05          TP-CORPDIV-FIRST-SEEN-DATE     PIC 9(08).
+000300     05          TP-CORPDIV-LAST-SEEN-DATE      PIC 9(08).
+000310     05          TP-CORPDIV-OCCURRENCE-COUNT    PIC 9(07) COMP.
