@@ -0,0 +1,19 @@
+000100****************************************************************
+000110*  TPEXCTRD                                                    *
+000120*  TRADING PARTNER AGAPI DAILY EXCEPTION TREND RECORD.         *
+000130*                                                               *
+000140*  ONE RECORD PER RUN-DATE/PARTNER-KEY/RESPONSE-CODE, WRITTEN  *
+000150*  BY TP200DXR EACH TIME THE DAILY EXCEPTION REPORT RUNS.      *
+000160*  CARRIED FORWARD DAY OVER DAY SO THE REPORT CAN SHOW A       *
+000170*  TREND RATHER THAN JUST A SINGLE DAY'S TALLY.                *
+000180*                                                               *
+000190*  MODIFICATION HISTORY                                       *
+000200*  --------------------                                       *
+000210*  2026-08-09  DLR  NEW MEMBER.                                *
+000220****************************************************************
+000230 01              TP-EXCTRD-RECORD.
+000240     05          TP-EXCTRD-KEY.
+000250         10      TP-EXCTRD-RUN-DATE              PIC 9(08).
+000260         10      TP-EXCTRD-PARTNER-KEY            PIC X(78).
+000270         10      TP-EXCTRD-RESPONSE-CODE          PIC 9(04).
+000280     05          TP-EXCTRD-COUNT                  PIC 9(07) COMP.
